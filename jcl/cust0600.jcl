@@ -0,0 +1,15 @@
+//CUST0600 JOB (ACCTNO),'NAME INQUIRY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUST0600 - CUSTOMER NAME / CITY INQUIRY
+//* SUPPLY NAMPARM WITH THE CUST-NAME (AND, OPTIONALLY, A CITY TO
+//* NARROW MULTIPLE MATCHES) TO SEARCH FOR.
+//*****************************************************************
+//STEP010  EXEC PGM=CUST0600
+//STEPLIB  DD   DSN=PROD.CUSTAPPL.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTAPPL.CUSTMAST,DISP=SHR
+//NAMPARM  DD   *
+SMITH JOHN
+/*
+//NAMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
