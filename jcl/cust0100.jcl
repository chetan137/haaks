@@ -0,0 +1,19 @@
+//CUST0100 JOB (ACCTNO),'CUSTOMER MAINT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUST0100 - CUSTOMER MASTER MAINTENANCE
+//* RUNS THE ADD/CHANGE/DELETE/INQUIRE TRANSACTION FILE AGAINST
+//* THE CUSTOMER MASTER.  SUPPLY CTLCARD TO SET THE RUN-ID, THE
+//* RESTART SWITCH, AND THE SOURCE-ID STAMPED ON AUDIT ROWS.
+//*****************************************************************
+//STEP010  EXEC PGM=CUST0100
+//STEPLIB  DD   DSN=PROD.CUSTAPPL.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.CUSTAPPL.TRANIN,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTAPPL.CUSTMAST,DISP=SHR
+//CUSTAUD  DD   DSN=PROD.CUSTAPPL.CUSTAUD,DISP=SHR
+//CUSTCHK  DD   DSN=PROD.CUSTAPPL.CUSTCHK,DISP=SHR
+//CTLCARD  DD   *
+RUN00001N BATCH
+/*
+//REJRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
