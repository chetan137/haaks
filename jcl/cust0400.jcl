@@ -0,0 +1,10 @@
+//CUST0400 JOB (ACCTNO),'BALANCE AGING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUST0400 - CUSTOMER BALANCE AGING AND EXPOSURE REPORT
+//*****************************************************************
+//STEP010  EXEC PGM=CUST0400
+//STEPLIB  DD   DSN=PROD.CUSTAPPL.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTAPPL.CUSTMAST,DISP=SHR
+//BALRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
