@@ -0,0 +1,12 @@
+//CUST0300 JOB (ACCTNO),'ADDR VALIDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUST0300 - ADDRESS STANDARDIZATION / VALIDATION PASS
+//* SWEEPS THE CUSTOMER MASTER FOR STATE/ZIP-CODE EXCEPTIONS.
+//* REPORT-ONLY - DOES NOT CHANGE THE MASTER.
+//*****************************************************************
+//STEP010  EXEC PGM=CUST0300
+//STEPLIB  DD   DSN=PROD.CUSTAPPL.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTAPPL.CUSTMAST,DISP=SHR
+//ADDRRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
