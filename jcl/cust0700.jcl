@@ -0,0 +1,18 @@
+//CUST0700 JOB (ACCTNO),'CUST EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUST0700 - CUSTOMER MASTER DOWNSTREAM EXTRACT
+//* SUPPLY EXTPARM WITH "A" FOR ACTIVE-ONLY (BILLING) OR SPACES
+//* FOR EVERY ACCOUNT ON FILE (COLLECTIONS).
+//*****************************************************************
+//STEP010  EXEC PGM=CUST0700
+//STEPLIB  DD   DSN=PROD.CUSTAPPL.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTAPPL.CUSTMAST,DISP=SHR
+//EXTPARM  DD   *
+A
+/*
+//CUSTEXT  DD   DSN=PROD.CUSTAPPL.CUSTEXT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=77)
+//SYSOUT   DD   SYSOUT=*
