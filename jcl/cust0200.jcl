@@ -0,0 +1,16 @@
+//CUST0200 JOB (ACCTNO),'DORMANT SWEEP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUST0200 - DORMANT ACCOUNT SWEEP
+//* FLAGS (AND, IF DORMPARM ASKS FOR IT, SETS) ACCOUNTS THAT HAVE
+//* NOT BEEN UPDATED IN OVER THE THRESHOLD NUMBER OF DAYS.
+//*****************************************************************
+//STEP010  EXEC PGM=CUST0200
+//STEPLIB  DD   DSN=PROD.CUSTAPPL.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTAPPL.CUSTMAST,DISP=SHR
+//CUSTAUD  DD   DSN=PROD.CUSTAPPL.CUSTAUD,DISP=SHR
+//DORMPARM DD   *
+00180Y
+/*
+//DORMRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
