@@ -0,0 +1,14 @@
+//CUST0500 JOB (ACCTNO),'AUDIT HISTORY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUST0500 - CUSTOMER AUDIT HISTORY BROWSE/REPORT
+//* SUPPLY AUDPARM WITH THE CUST-ID TO BROWSE.
+//*****************************************************************
+//STEP010  EXEC PGM=CUST0500
+//STEPLIB  DD   DSN=PROD.CUSTAPPL.LOADLIB,DISP=SHR
+//CUSTAUD  DD   DSN=PROD.CUSTAPPL.CUSTAUD,DISP=SHR
+//AUDPARM  DD   *
+0000012345
+/*
+//AUDHRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
