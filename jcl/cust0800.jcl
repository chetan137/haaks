@@ -0,0 +1,15 @@
+//CUST0800 JOB (ACCTNO),'CREDIT LIMIT HOLD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUST0800 - CREDIT LIMIT HOLD / RELEASE SWEEP
+//* COMPARES EACH CUSTOMER'S BALANCE TO ITS CREDIT LIMIT AND PUTS
+//* OVER-LIMIT ACCOUNTS ON HOLD, RELEASING ANY HELD ACCOUNT THAT IS
+//* BACK WITHIN LIMIT.  NO CONTROL CARD IS NEEDED - THE WHOLE FILE
+//* IS SWEPT EVERY RUN.
+//*****************************************************************
+//STEP010  EXEC PGM=CUST0800
+//STEPLIB  DD   DSN=PROD.CUSTAPPL.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTAPPL.CUSTMAST,DISP=SHR
+//CUSTAUD  DD   DSN=PROD.CUSTAPPL.CUSTAUD,DISP=SHR
+//HOLDRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
