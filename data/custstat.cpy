@@ -0,0 +1,24 @@
+000100***************************************************************
+000200*    CUSTSTAT.CPY
+000300*    APPROVED CUST-STATUS CODE TABLE.
+000400*    THIS IS THE SINGLE DEFINITION OF WHAT CUST-STATUS IS
+000500*    ALLOWED TO CONTAIN.  ANY PROGRAM THAT WRITES OR REWRITES
+000600*    CUSTOMER-RECORD SHOULD COPY THIS MEMBER AND TEST
+001000*    CM-CUST-STATUS-VALID RATHER THAN HARD-CODING THE CODES.
+001100*    WRITTEN    - R HALVORSEN
+001200*    2026-08-08 - RJH - INITIAL VERSION.  A=ACTIVE, I=INACTIVE,
+001300*                 C=CLOSED, H=HOLD.
+001400*    2026-08-08 - RJH - ADDED D=DORMANT FOR THE DORMANT ACCOUNT
+001500*                 SWEEP.  DORMANT IS A SYSTEM-SET STATUS (THE
+001600*                 SWEEP JOB SETS IT), NOT ONE A TELLER OR CSR
+001700*                 KEYS IN, BUT IT STILL HAS TO BE A VALID CODE
+001800*                 OR THE MASTER MAINTENANCE EDIT WOULD REJECT
+001900*                 THE SWEEP'S OWN UPDATE.
+002000***************************************************************
+002100    01  CM-CUST-STATUS-CHECK       PIC X(01).
+002200        88  CM-CUST-STATUS-VALID  VALUE "A" "I" "C" "H" "D".
+002300        88  CM-STATUS-ACTIVE       VALUE "A".
+002400        88  CM-STATUS-INACTIVE     VALUE "I".
+002500        88  CM-STATUS-CLOSED       VALUE "C".
+002600        88  CM-STATUS-HOLD         VALUE "H".
+002700        88  CM-STATUS-DORMANT      VALUE "D".
