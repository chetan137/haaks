@@ -0,0 +1,13 @@
+000100***************************************************************
+000200*    CUSTAUSL.CPY
+000300*    FILE-CONTROL SELECT CLAUSE FOR THE CUSTOMER AUDIT HISTORY
+000400*    FILE.  KEYED BY CUST-ID + SEQUENCE NUMBER SO THE HISTORY
+000500*    BROWSE PROGRAM (CUST0500) CAN START DIRECTLY ON A CUST-ID.
+000600*    WRITTEN    - R HALVORSEN
+000700*    2026-08-08 - RJH - INITIAL VERSION.
+000800***************************************************************
+000900    SELECT CUSTOMER-AUDIT-FILE ASSIGN TO "CUSTAUD"
+001000        ORGANIZATION IS INDEXED
+001100        ACCESS MODE IS DYNAMIC
+001200        RECORD KEY IS AUD-KEY
+001300        FILE STATUS IS CM-CUSTAUD-STATUS.
