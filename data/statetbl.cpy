@@ -0,0 +1,74 @@
+000100***************************************************************
+000200*    STATETBL.CPY
+000300*    TABLE OF VALID TWO-LETTER USPS STATE/TERRITORY CODES,
+000400*    USED TO EDIT THE STATE FIELD OF CUST-ADDRESS.  CODES ARE
+000500*    CARRIED IN ASCENDING ORDER SO THEY CAN BE SEARCHED WITH
+000600*    SEARCH ALL.  LOADED BY MOVING CM-STATE-TABLE-VALUES INTO
+000700*    CM-STATE-TABLE IN THE OWNING PROGRAM'S INITIALIZATION.
+000800*    WRITTEN    - R HALVORSEN
+000900*    2026-08-08 - RJH - INITIAL VERSION, 50 STATES + DC +
+001000*                 MAJOR TERRITORIES, FOR THE ADDRESS
+001100*                 VALIDATION PASS.
+001200***************************************************************
+001300    01  CM-STATE-TABLE-VALUES.
+001400        05  FILLER                 PIC X(02) VALUE "AK".
+001500        05  FILLER                 PIC X(02) VALUE "AL".
+001600        05  FILLER                 PIC X(02) VALUE "AR".
+001700        05  FILLER                 PIC X(02) VALUE "AS".
+001800        05  FILLER                 PIC X(02) VALUE "AZ".
+001900        05  FILLER                 PIC X(02) VALUE "CA".
+002000        05  FILLER                 PIC X(02) VALUE "CO".
+002100        05  FILLER                 PIC X(02) VALUE "CT".
+002200        05  FILLER                 PIC X(02) VALUE "DC".
+002300        05  FILLER                 PIC X(02) VALUE "DE".
+002400        05  FILLER                 PIC X(02) VALUE "FL".
+002500        05  FILLER                 PIC X(02) VALUE "GA".
+002600        05  FILLER                 PIC X(02) VALUE "GU".
+002700        05  FILLER                 PIC X(02) VALUE "HI".
+002800        05  FILLER                 PIC X(02) VALUE "IA".
+002900        05  FILLER                 PIC X(02) VALUE "ID".
+003000        05  FILLER                 PIC X(02) VALUE "IL".
+003100        05  FILLER                 PIC X(02) VALUE "IN".
+003200        05  FILLER                 PIC X(02) VALUE "KS".
+003300        05  FILLER                 PIC X(02) VALUE "KY".
+003400        05  FILLER                 PIC X(02) VALUE "LA".
+003500        05  FILLER                 PIC X(02) VALUE "MA".
+003600        05  FILLER                 PIC X(02) VALUE "MD".
+003700        05  FILLER                 PIC X(02) VALUE "ME".
+003800        05  FILLER                 PIC X(02) VALUE "MI".
+003900        05  FILLER                 PIC X(02) VALUE "MN".
+004000        05  FILLER                 PIC X(02) VALUE "MO".
+004100        05  FILLER                 PIC X(02) VALUE "MP".
+004200        05  FILLER                 PIC X(02) VALUE "MS".
+004300        05  FILLER                 PIC X(02) VALUE "MT".
+004400        05  FILLER                 PIC X(02) VALUE "NC".
+004500        05  FILLER                 PIC X(02) VALUE "ND".
+004600        05  FILLER                 PIC X(02) VALUE "NE".
+004700        05  FILLER                 PIC X(02) VALUE "NH".
+004800        05  FILLER                 PIC X(02) VALUE "NJ".
+004900        05  FILLER                 PIC X(02) VALUE "NM".
+005000        05  FILLER                 PIC X(02) VALUE "NV".
+005100        05  FILLER                 PIC X(02) VALUE "NY".
+005200        05  FILLER                 PIC X(02) VALUE "OH".
+005300        05  FILLER                 PIC X(02) VALUE "OK".
+005400        05  FILLER                 PIC X(02) VALUE "OR".
+005500        05  FILLER                 PIC X(02) VALUE "PA".
+005600        05  FILLER                 PIC X(02) VALUE "PR".
+005700        05  FILLER                 PIC X(02) VALUE "RI".
+005800        05  FILLER                 PIC X(02) VALUE "SC".
+005900        05  FILLER                 PIC X(02) VALUE "SD".
+006000        05  FILLER                 PIC X(02) VALUE "TN".
+006100        05  FILLER                 PIC X(02) VALUE "TX".
+006200        05  FILLER                 PIC X(02) VALUE "UT".
+006300        05  FILLER                 PIC X(02) VALUE "VA".
+006400        05  FILLER                 PIC X(02) VALUE "VI".
+006500        05  FILLER                 PIC X(02) VALUE "VT".
+006600        05  FILLER                 PIC X(02) VALUE "WA".
+006700        05  FILLER                 PIC X(02) VALUE "WI".
+006800        05  FILLER                 PIC X(02) VALUE "WV".
+006900        05  FILLER                 PIC X(02) VALUE "WY".
+007000    01  CM-STATE-TABLE REDEFINES CM-STATE-TABLE-VALUES.
+007100        05  CM-STATE-ENTRY         PIC X(02)
+007200                                   OCCURS 56 TIMES
+007300                                   ASCENDING KEY IS CM-STATE-ENTRY
+007400                                   INDEXED BY CM-STATE-IDX.
