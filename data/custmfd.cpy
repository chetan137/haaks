@@ -0,0 +1,13 @@
+000100***************************************************************
+000200*    CUSTMFD.CPY
+000300*    FILE DESCRIPTION FOR THE CUSTOMER MASTER FILE.
+000400*    SHARED BY ALL PROGRAMS THAT OPEN THE CUSTOMER MASTER SO
+000500*    THE RECORD LAYOUT STAYS IN ONE PLACE.  THE RECORD ITSELF
+000600*    IS THE STANDARD CUSTOMER-RECORD COPYBOOK.
+000700*    WRITTEN    - R HALVORSEN
+000800*    2026-08-08 - RJH - INITIAL VERSION, ADDED FOR THE MASTER
+000900*                 MAINTENANCE PROGRAM.
+001000***************************************************************
+001100    FD  CUSTOMER-MASTER-FILE
+001200        LABEL RECORDS ARE STANDARD.
+001300    COPY "sample.cpy".
