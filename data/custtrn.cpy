@@ -0,0 +1,25 @@
+000100***************************************************************
+000200*    CUSTTRN.CPY
+000300*    TRANSACTION RECORD LAYOUT FOR THE CUSTOMER MASTER
+000400*    MAINTENANCE PROGRAM (CUST0100).  ONE RECORD PER
+000500*    ADD / CHANGE / DELETE / INQUIRE REQUEST.
+000600*    WRITTEN    - R HALVORSEN
+000700*    2026-08-08 - RJH - INITIAL VERSION.
+000800***************************************************************
+000900    01  CM-TRANSACTION-RECORD.
+001000        05  TRN-TRANS-CODE         PIC X(01).
+001100            88  TRN-ADD            VALUE "A".
+001200            88  TRN-CHANGE         VALUE "C".
+001300            88  TRN-DELETE         VALUE "D".
+001400            88  TRN-INQUIRE        VALUE "I".
+001500        05  TRN-CUST-ID            PIC X(10).
+001600        05  TRN-CUST-NAME          PIC X(30).
+001700        05  TRN-CUST-BALANCE       PIC S9(08)V99.
+001800        05  TRN-CUST-STATUS        PIC X(01).
+001900        05  TRN-CUST-ADDRESS.
+002000            10  TRN-STREET-ADDR    PIC X(40).
+002100            10  TRN-CITY           PIC X(20).
+002200            10  TRN-STATE          PIC X(02).
+002300            10  TRN-ZIP-CODE       PIC X(10).
+002400        05  TRN-CUST-PHONE         PIC X(15).
+002500        05  TRN-CUST-CREDIT-LIMIT  PIC S9(08)V99.
