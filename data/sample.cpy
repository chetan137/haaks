@@ -9,4 +9,5 @@
                10  STATE          PIC X(2).
                10  ZIP-CODE       PIC X(10).
            05  CUST-PHONE         PIC X(15).
-           05  LAST-UPDATE-DATE   PIC X(8).
\ No newline at end of file
+           05  LAST-UPDATE-DATE   PIC X(8).
+           05  CUST-CREDIT-LIMIT  PIC S9(8)V99 COMP-3.
