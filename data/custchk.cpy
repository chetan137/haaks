@@ -0,0 +1,16 @@
+000100***************************************************************
+000200*    CUSTCHK.CPY
+000300*    CHECKPOINT-RECORD LAYOUT FOR THE CUSTOMER MASTER
+000400*    MAINTENANCE PROGRAM (CUST0100).  ONE ROW PER RUN-ID,
+000500*    REWRITTEN PERIODICALLY WITH THE LAST CUST-ID SUCCESSFULLY
+000600*    PROCESSED SO A RESTART RUN CAN SKIP FORWARD INSTEAD OF
+000700*    REPROCESSING THE WHOLE TRANSACTION FILE.
+000800*    WRITTEN    - R HALVORSEN
+000900*    2026-08-08 - RJH - INITIAL VERSION.
+001000***************************************************************
+001100    01  CHECKPOINT-RECORD.
+001200        05  CHK-RUN-ID             PIC X(08).
+001300        05  CHK-LAST-CUST-ID       PIC X(10).
+001400        05  CHK-TRANS-COUNT        PIC 9(09) COMP.
+001500        05  CHK-CHECKPOINT-DATE    PIC X(08).
+001600        05  CHK-CHECKPOINT-TIME    PIC X(08).
