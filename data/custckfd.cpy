@@ -0,0 +1,9 @@
+000100***************************************************************
+000200*    CUSTCKFD.CPY
+000300*    FILE DESCRIPTION FOR THE CUST0100 CHECKPOINT FILE.
+000400*    WRITTEN    - R HALVORSEN
+000500*    2026-08-08 - RJH - INITIAL VERSION.
+000600***************************************************************
+000700    FD  CHECKPOINT-FILE
+000800        LABEL RECORDS ARE STANDARD.
+000900    COPY "custchk.cpy".
