@@ -0,0 +1,13 @@
+000100***************************************************************
+000200*    CUSTCKSL.CPY
+000300*    FILE-CONTROL SELECT CLAUSE FOR THE CUST0100 CHECKPOINT
+000400*    FILE.  KEYED BY RUN-ID - EACH RUN OWNS ONE CHECKPOINT ROW
+000500*    THAT IT REWRITES AS IT GOES.
+000600*    WRITTEN    - R HALVORSEN
+000700*    2026-08-08 - RJH - INITIAL VERSION.
+000800***************************************************************
+000900    SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCHK"
+001000        ORGANIZATION IS INDEXED
+001100        ACCESS MODE IS DYNAMIC
+001200        RECORD KEY IS CHK-RUN-ID
+001300        FILE STATUS IS CM-CUSTCHK-STATUS.
