@@ -0,0 +1,9 @@
+000100***************************************************************
+000200*    CUSTAUFD.CPY
+000300*    FILE DESCRIPTION FOR THE CUSTOMER AUDIT HISTORY FILE.
+000400*    WRITTEN    - R HALVORSEN
+000500*    2026-08-08 - RJH - INITIAL VERSION.
+000600***************************************************************
+000700    FD  CUSTOMER-AUDIT-FILE
+000800        LABEL RECORDS ARE STANDARD.
+000900    COPY "custaud.cpy".
