@@ -0,0 +1,21 @@
+000100***************************************************************
+000200*    CUSTMSEL.CPY
+000300*    FILE-CONTROL SELECT CLAUSE FOR THE CUSTOMER MASTER FILE.
+000400*    KEYED BY CUST-ID, WITH AN ALTERNATE INDEX ON CUST-NAME
+000500*    (DUPLICATES ALLOWED) SO NAME/CITY LOOKUPS DO NOT HAVE TO
+000600*    SCAN THE WHOLE FILE.  EVERY PROGRAM THAT OPENS THE MASTER
+000700*    SHOULD COPY THIS MEMBER RATHER THAN CODE ITS OWN SELECT,
+000800*    SO THE FILE ORGANIZATION NEVER DRIFTS OUT OF STEP BETWEEN
+000900*    PROGRAMS.
+001000*    WRITTEN    - R HALVORSEN
+001100*    2026-08-08 - RJH - INITIAL VERSION.
+001200*    2026-08-08 - RJH - ADDED ALTERNATE KEY ON CUST-NAME FOR
+001300*                 THE NAME/CITY INQUIRY PROGRAM.
+001400***************************************************************
+001500    SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+001600        ORGANIZATION IS INDEXED
+001700        ACCESS MODE IS DYNAMIC
+001800        RECORD KEY IS CUST-ID
+001900        ALTERNATE RECORD KEY IS CUST-NAME
+002000            WITH DUPLICATES
+002100        FILE STATUS IS CM-CUSTMAST-STATUS.
