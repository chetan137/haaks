@@ -0,0 +1,21 @@
+000100***************************************************************
+000200*    CUSTAUD.CPY
+000300*    CUSTOMER-AUDIT-RECORD - CHANGE HISTORY LAYOUT FOR
+000400*    CUSTOMER-RECORD.  ONE ROW IS WRITTEN FOR EVERY FIELD
+000500*    CHANGED BY A CUST0100 ADD, CHANGE, OR DELETE TRANSACTION.
+000600*    KEYED BY CUST-ID + SEQUENCE NUMBER SO A PROGRAM CAN START
+000700*    ON A GIVEN CUST-ID AND READ ITS HISTORY IN THE ORDER IT
+000800*    WAS RECORDED.
+000900*    WRITTEN    - R HALVORSEN
+001000*    2026-08-08 - RJH - INITIAL VERSION.
+001100***************************************************************
+001200    01  CUSTOMER-AUDIT-RECORD.
+001300        05  AUD-KEY.
+001400            10  AUD-CUST-ID        PIC X(10).
+001500            10  AUD-SEQUENCE-NO    PIC 9(06).
+001600        05  AUD-FIELD-NAME         PIC X(20).
+001700        05  AUD-OLD-VALUE          PIC X(40).
+001800        05  AUD-NEW-VALUE          PIC X(40).
+001900        05  AUD-CHANGE-DATE        PIC X(08).
+002000        05  AUD-CHANGE-TIME        PIC X(08).
+002100        05  AUD-SOURCE-ID          PIC X(08).
