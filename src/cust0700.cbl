@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUST0700.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CUSTOMER SERVICES APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    CUST0700  -  CUSTOMER MASTER DOWNSTREAM EXTRACT
+000900*
+001000*    READS THE CUSTOMER MASTER FILE AND WRITES A FIXED-WIDTH
+001100*    EXTRACT RECORD (CUST-ID, CUST-NAME, CUST-BALANCE, CUST-
+001200*    STATUS AND CUST-PHONE) FOR DOWNSTREAM SYSTEMS SUCH AS
+001300*    BILLING AND COLLECTIONS.  THE CONTROL CARD SELECTS WHICH
+001400*    CUST-STATUS CODES TO INCLUDE, SO THE SAME PROGRAM CAN FEED
+001500*    A DOWNSTREAM THAT ONLY WANTS ACTIVE ACCOUNTS (BILLING) OR
+001600*    ONE THAT WANTS EVERYTHING (COLLECTIONS).
+001700*
+001800*    CONTROL CARD (EXTPARM), ONE RECORD:
+001900*        EXP-SELECT-SW  PIC X(01)
+002000*            "A"     = ACTIVE ACCOUNTS ONLY (CUST-STATUS = "A")
+002100*            SPACES, OR ANY OTHER VALUE, = ALL ACCOUNTS
+002110*                      REGARDLESS OF STATUS
+002200*
+002300*    CUST-BALANCE IS HELD ON THE MASTER AS PACKED DECIMAL
+002400*    (COMP-3) AND IS UNPACKED TO A SIGNED DISPLAY-NUMERIC
+002500*    FIELD BEFORE IT IS MOVED INTO THE EXTRACT RECORD, THE SAME
+002600*    WAY CUST0100 PREPARES IT FOR THE AUDIT TRAIL.
+002700*
+002800*    MODIFICATION HISTORY
+002900*    DATE       INIT  DESCRIPTION
+003000*    ---------- ----- ---------------------------------------
+003100*    2026-08-08 RJH   INITIAL VERSION.
+003200*****************************************************************
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.   IBM-370.
+003600 OBJECT-COMPUTER.   IBM-370.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     COPY "custmsel.cpy".
+004000
+004100     SELECT CONTROL-CARD-FILE ASSIGN TO "EXTPARM"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS CM-EXTPARM-STATUS.
+004400
+004500     SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO "CUSTEXT"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS CM-CUSTEXT-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100     COPY "custmfd.cpy".
+005200
+005300 FD  CONTROL-CARD-FILE
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  CONTROL-CARD-RECORD.
+005600     05  EXP-SELECT-SW          PIC X(01).
+005700     05  FILLER                 PIC X(79).
+005800
+005900 FD  CUSTOMER-EXTRACT-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100 01  CUSTOMER-EXTRACT-RECORD.
+006200     05  EXT-CUST-ID            PIC X(10).
+006300     05  EXT-CUST-NAME          PIC X(30).
+006400     05  EXT-CUST-BALANCE       PIC S9(08)V99 SIGN IS TRAILING
+006500                                             SEPARATE.
+006600     05  EXT-CUST-STATUS        PIC X(01).
+006700     05  EXT-CUST-PHONE         PIC X(15).
+006800     05  EXT-FILLER             PIC X(10).
+006900
+007000 WORKING-STORAGE SECTION.
+007100 77  CM-CUSTMAST-STATUS         PIC X(02).
+007200 77  CM-EXTPARM-STATUS          PIC X(02).
+007300 77  CM-CUSTEXT-STATUS          PIC X(02).
+007400
+007500 77  C700-SELECT-ACTIVE-ONLY-SW PIC X(01)  VALUE "N".
+007600     88  C700-SELECT-ACTIVE-ONLY    VALUE "Y".
+007700 77  C700-MASTER-EOF-SW         PIC X(01)  VALUE "N".
+007800     88  C700-MASTER-EOF        VALUE "Y".
+007900 77  C700-RECORDS-READ          PIC 9(09) COMP  VALUE ZERO.
+008000 77  C700-RECORDS-WRITTEN       PIC 9(09) COMP  VALUE ZERO.
+008100 77  C700-BALANCE-DISPLAY       PIC S9(08)V99.
+008200*---------------------------------------------------------------
+008300*    SUMMARY REPORT LINES
+008400*---------------------------------------------------------------
+008500 01  C700-TOTAL-LINE-1.
+008600     05  FILLER          PIC X(30) VALUE
+008700         "TOTAL CUSTOMER RECORDS READ : ".
+008800     05  TL-RECORDS-READ PIC ZZZ,ZZZ,ZZ9.
+008900 01  C700-TOTAL-LINE-2.
+009000     05  FILLER          PIC X(30) VALUE
+009100         "TOTAL EXTRACT RECORDS WROTE : ".
+009200     05  TL-RECORDS-WROTE PIC ZZZ,ZZZ,ZZ9.
+009300
+009400 PROCEDURE DIVISION.
+009500*****************************************************************
+009600*    0000-MAINLINE
+009700*****************************************************************
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE
+010000         THRU 1000-INITIALIZE-EXIT.
+010100
+010200     PERFORM 2000-PROCESS-ONE-CUSTOMER
+010300         THRU 2000-PROCESS-ONE-CUSTOMER-EXIT
+010400         UNTIL C700-MASTER-EOF.
+010500
+010600     DISPLAY C700-TOTAL-LINE-1.
+010700     DISPLAY C700-TOTAL-LINE-2.
+010800
+010900     CLOSE CUSTOMER-MASTER-FILE
+011000           CONTROL-CARD-FILE
+011100           CUSTOMER-EXTRACT-FILE.
+011200
+011300     STOP RUN.
+011400*****************************************************************
+011500*    1000-INITIALIZE
+011600*****************************************************************
+011700 1000-INITIALIZE.
+011800     OPEN INPUT  CONTROL-CARD-FILE
+011900          OUTPUT CUSTOMER-EXTRACT-FILE.
+012000
+012100     READ CONTROL-CARD-FILE
+012200         AT END
+012300             MOVE SPACES TO EXP-SELECT-SW
+012400     END-READ.
+012500
+012600     IF EXP-SELECT-SW = "A"
+012700         MOVE "Y" TO C700-SELECT-ACTIVE-ONLY-SW
+012800     END-IF.
+012900
+013000     OPEN INPUT CUSTOMER-MASTER-FILE.
+013100
+013200     PERFORM 2900-READ-NEXT-CUSTOMER
+013300         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+013400 1000-INITIALIZE-EXIT.
+013500     EXIT.
+013600*****************************************************************
+013700*    2000-PROCESS-ONE-CUSTOMER
+013800*****************************************************************
+013900 2000-PROCESS-ONE-CUSTOMER.
+014000     ADD 1 TO C700-RECORDS-READ.
+014100
+014200     IF (NOT C700-SELECT-ACTIVE-ONLY)
+014300       OR CUST-STATUS = "A"
+014400         PERFORM 2100-WRITE-EXTRACT-RECORD
+014500             THRU 2100-WRITE-EXTRACT-RECORD-EXIT
+014600     END-IF.
+014700
+014800     PERFORM 2900-READ-NEXT-CUSTOMER
+014900         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+015000 2000-PROCESS-ONE-CUSTOMER-EXIT.
+015100     EXIT.
+015200*****************************************************************
+015300*    2100-WRITE-EXTRACT-RECORD
+015400*****************************************************************
+015500 2100-WRITE-EXTRACT-RECORD.
+015600     MOVE CUST-BALANCE TO C700-BALANCE-DISPLAY.
+015700
+015800     MOVE CUST-ID          TO EXT-CUST-ID.
+015900     MOVE CUST-NAME        TO EXT-CUST-NAME.
+016000     MOVE C700-BALANCE-DISPLAY TO EXT-CUST-BALANCE.
+016100     MOVE CUST-STATUS      TO EXT-CUST-STATUS.
+016200     MOVE CUST-PHONE       TO EXT-CUST-PHONE.
+016300     MOVE SPACES           TO EXT-FILLER.
+016400
+016500     WRITE CUSTOMER-EXTRACT-RECORD.
+016600
+016700     ADD 1 TO C700-RECORDS-WRITTEN.
+016800 2100-WRITE-EXTRACT-RECORD-EXIT.
+016900     EXIT.
+017000*****************************************************************
+017100*    2900-READ-NEXT-CUSTOMER
+017200*****************************************************************
+017300 2900-READ-NEXT-CUSTOMER.
+017400     READ CUSTOMER-MASTER-FILE NEXT RECORD
+017500         AT END
+017600             MOVE "Y" TO C700-MASTER-EOF-SW
+017700     END-READ.
+017800 2900-READ-NEXT-CUSTOMER-EXIT.
+017900     EXIT.
