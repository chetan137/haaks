@@ -0,0 +1,296 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUST0400.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CUSTOMER SERVICES APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    CUST0400  -  CUSTOMER BALANCE AGING AND EXPOSURE REPORT
+000900*
+001000*    READS THE CUSTOMER MASTER AND BUCKETS EVERY RECORD BY HOW
+001100*    LONG IT HAS BEEN SINCE LAST-UPDATE-DATE (0-30, 31-60,
+001200*    61-90, 91-365, AND OVER 365 DAYS), SUBTOTALING CUST-
+001300*    BALANCE WITHIN EACH BUCKET.  POSITIVE/ZERO BALANCES (WHAT
+001400*    CUSTOMERS OWE US) AND NEGATIVE BALANCES (CREDIT BALANCES
+001500*    WE OWE THE CUSTOMER) ARE REPORTED IN SEPARATE SECTIONS
+001600*    SINCE FINANCE HANDLES THEM DIFFERENTLY, WITH A GRAND TOTAL
+001700*    AT THE END.
+001800*
+001900*    MODIFICATION HISTORY
+002000*    DATE       INIT  DESCRIPTION
+002100*    ---------- ----- ---------------------------------------
+002200*    2026-08-08 RJH   INITIAL VERSION.
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     COPY "custmsel.cpy".
+003100
+003200     SELECT BALANCE-REPORT-FILE ASSIGN TO "BALRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS CM-BALRPT-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800     COPY "custmfd.cpy".
+003900
+004000 FD  BALANCE-REPORT-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  BALANCE-REPORT-LINE        PIC X(80).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 77  CM-CUSTMAST-STATUS         PIC X(02).
+004600 77  CM-BALRPT-STATUS           PIC X(02).
+004700
+004800 77  C400-MASTER-EOF-SW         PIC X(01)  VALUE "N".
+004900     88  C400-MASTER-EOF        VALUE "Y".
+005000 77  C400-TODAY-DATE            PIC 9(08)  VALUE ZERO.
+005100 77  C400-TODAY-INTEGER         PIC 9(09)  VALUE ZERO.
+005200 77  C400-LAST-UPDATE-NUMERIC   PIC 9(08)  VALUE ZERO.
+005300 77  C400-LAST-UPDATE-INTEGER   PIC 9(09)  VALUE ZERO.
+005400 77  C400-DAYS-SINCE-UPDATE     PIC 9(09)  VALUE ZERO.
+005500 77  C400-BUCKET-IDX            PIC 9(02) COMP  VALUE ZERO.
+005550 77  C400-SECTION-COUNT         PIC 9(09) COMP  VALUE ZERO.
+005600 77  C400-RECORDS-READ          PIC 9(09) COMP  VALUE ZERO.
+005700*---------------------------------------------------------------
+005800*    AGING BUCKET LABELS
+005900*---------------------------------------------------------------
+006000 01  C400-BUCKET-LABELS-INIT.
+006100     05  FILLER  PIC X(16) VALUE "0-30 DAYS".
+006200     05  FILLER  PIC X(16) VALUE "31-60 DAYS".
+006300     05  FILLER  PIC X(16) VALUE "61-90 DAYS".
+006400     05  FILLER  PIC X(16) VALUE "91-365 DAYS".
+006500     05  FILLER  PIC X(16) VALUE "OVER 365 DAYS".
+006600 01  C400-BUCKET-LABELS REDEFINES C400-BUCKET-LABELS-INIT.
+006700     05  C400-LABEL-ENTRY       PIC X(16) OCCURS 5 TIMES.
+006800*---------------------------------------------------------------
+006900*    AGING ACCUMULATORS
+007000*---------------------------------------------------------------
+007100 01  C400-AGING-TABLE.
+007200     05  C400-BUCKET OCCURS 5 TIMES INDEXED BY C400-IDX.
+007300         10  C400-POS-COUNT  PIC 9(09)     COMP   VALUE ZERO.
+007350         10  C400-POS-AMOUNT PIC S9(10)V99  COMP-3 VALUE ZERO.
+007500         10  C400-NEG-COUNT  PIC 9(09)     COMP   VALUE ZERO.
+007550         10  C400-NEG-AMOUNT PIC S9(10)V99  COMP-3 VALUE ZERO.
+007700 77  C400-POS-GRAND-TOTAL       PIC S9(10)V99 COMP-3 VALUE ZERO.
+007800 77  C400-NEG-GRAND-TOTAL       PIC S9(10)V99 COMP-3 VALUE ZERO.
+007900 77  C400-NET-GRAND-TOTAL       PIC S9(10)V99 COMP-3 VALUE ZERO.
+008000*---------------------------------------------------------------
+008100*    REPORT LINES
+008200*---------------------------------------------------------------
+008300 01  C400-HEADING-1.
+008400     05  FILLER  PIC X(45)
+008500         VALUE "CUST0400 - CUSTOMER BALANCE AGING / EXPOSURE".
+008600 01  C400-HEADING-2.
+008700     05  FILLER  PIC X(12) VALUE "RUN DATE: ".
+008800     05  HD-RUN-DATE   PIC X(08).
+008900 01  C400-SECTION-HEADING       PIC X(50).
+009000 01  C400-COLUMN-HEADING.
+009100     05  FILLER  PIC X(18) VALUE "AGE BUCKET".
+009200     05  FILLER  PIC X(12) VALUE "COUNT".
+009300     05  FILLER  PIC X(20) VALUE "AMOUNT".
+009400 01  C400-DETAIL-LINE.
+009500     05  DT-BUCKET-LABEL PIC X(16).
+009600     05  FILLER          PIC X(04) VALUE SPACES.
+009700     05  DT-COUNT        PIC ZZZ,ZZ9.
+009800     05  FILLER          PIC X(04) VALUE SPACES.
+009900     05  DT-AMOUNT       PIC -Z,ZZZ,ZZZ,ZZ9.99.
+010000 01  C400-SUBTOTAL-LINE.
+010100     05  FILLER          PIC X(16) VALUE "SECTION TOTAL".
+010200     05  FILLER          PIC X(04) VALUE SPACES.
+010300     05  ST-COUNT        PIC ZZZ,ZZ9.
+010400     05  FILLER          PIC X(04) VALUE SPACES.
+010500     05  ST-AMOUNT       PIC -Z,ZZZ,ZZZ,ZZ9.99.
+010600 01  C400-GRAND-TOTAL-LINE.
+010700     05  FILLER          PIC X(24)
+010720         VALUE "GRAND TOTAL OUTSTANDING:".
+010800     05  FILLER          PIC X(02) VALUE SPACES.
+010900     05  GT-AMOUNT       PIC -Z,ZZZ,ZZZ,ZZ9.99.
+011000
+011100 PROCEDURE DIVISION.
+011200*****************************************************************
+011300*    0000-MAINLINE
+011400*****************************************************************
+011500 0000-MAINLINE.
+011600     PERFORM 1000-INITIALIZE
+011700         THRU 1000-INITIALIZE-EXIT.
+011800
+011900     PERFORM 2000-PROCESS-ONE-CUSTOMER
+012000         THRU 2000-PROCESS-ONE-CUSTOMER-EXIT
+012100         UNTIL C400-MASTER-EOF.
+012200
+012300     PERFORM 8000-WRITE-REPORT
+012400         THRU 8000-WRITE-REPORT-EXIT.
+012500
+012600     CLOSE CUSTOMER-MASTER-FILE
+012700           BALANCE-REPORT-FILE.
+012800
+012900     STOP RUN.
+013000*****************************************************************
+013100*    1000-INITIALIZE
+013200*****************************************************************
+013300 1000-INITIALIZE.
+013400     OPEN INPUT  CUSTOMER-MASTER-FILE
+013500          OUTPUT BALANCE-REPORT-FILE.
+013600
+013700     ACCEPT C400-TODAY-DATE FROM DATE YYYYMMDD.
+013800     COMPUTE C400-TODAY-INTEGER =
+013900         FUNCTION INTEGER-OF-DATE(C400-TODAY-DATE).
+014000
+014100     MOVE C400-TODAY-DATE TO HD-RUN-DATE.
+014200     MOVE C400-HEADING-1 TO BALANCE-REPORT-LINE.
+014300     WRITE BALANCE-REPORT-LINE.
+014400     MOVE C400-HEADING-2 TO BALANCE-REPORT-LINE.
+014500     WRITE BALANCE-REPORT-LINE.
+014600
+014700     PERFORM 2900-READ-NEXT-CUSTOMER
+014800         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+014900 1000-INITIALIZE-EXIT.
+015000     EXIT.
+015100*****************************************************************
+015200*    2000-PROCESS-ONE-CUSTOMER
+015300*****************************************************************
+015400 2000-PROCESS-ONE-CUSTOMER.
+015500     ADD 1 TO C400-RECORDS-READ.
+015600
+015700     MOVE LAST-UPDATE-DATE TO C400-LAST-UPDATE-NUMERIC.
+015800     COMPUTE C400-LAST-UPDATE-INTEGER =
+015900         FUNCTION INTEGER-OF-DATE(C400-LAST-UPDATE-NUMERIC).
+016000     COMPUTE C400-DAYS-SINCE-UPDATE =
+016100         C400-TODAY-INTEGER - C400-LAST-UPDATE-INTEGER.
+016200
+016300     PERFORM 2100-DETERMINE-BUCKET
+016400         THRU 2100-DETERMINE-BUCKET-EXIT.
+016500
+016600     IF CUST-BALANCE < ZERO
+016700         ADD 1 TO C400-NEG-COUNT(C400-BUCKET-IDX)
+016800         ADD CUST-BALANCE TO C400-NEG-AMOUNT(C400-BUCKET-IDX)
+016900         ADD CUST-BALANCE TO C400-NEG-GRAND-TOTAL
+017000     ELSE
+017100         ADD 1 TO C400-POS-COUNT(C400-BUCKET-IDX)
+017200         ADD CUST-BALANCE TO C400-POS-AMOUNT(C400-BUCKET-IDX)
+017300         ADD CUST-BALANCE TO C400-POS-GRAND-TOTAL
+017400     END-IF.
+017500
+017600     PERFORM 2900-READ-NEXT-CUSTOMER
+017700         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+017800 2000-PROCESS-ONE-CUSTOMER-EXIT.
+017900     EXIT.
+018000*****************************************************************
+018100*    2100-DETERMINE-BUCKET
+018200*****************************************************************
+018300 2100-DETERMINE-BUCKET.
+018400     EVALUATE TRUE
+018500         WHEN C400-DAYS-SINCE-UPDATE <= 30
+018600             MOVE 1 TO C400-BUCKET-IDX
+018700         WHEN C400-DAYS-SINCE-UPDATE <= 60
+018800             MOVE 2 TO C400-BUCKET-IDX
+018900         WHEN C400-DAYS-SINCE-UPDATE <= 90
+019000             MOVE 3 TO C400-BUCKET-IDX
+019100         WHEN C400-DAYS-SINCE-UPDATE <= 365
+019200             MOVE 4 TO C400-BUCKET-IDX
+019300         WHEN OTHER
+019400             MOVE 5 TO C400-BUCKET-IDX
+019500     END-EVALUATE.
+019600 2100-DETERMINE-BUCKET-EXIT.
+019700     EXIT.
+019800*****************************************************************
+019900*    2900-READ-NEXT-CUSTOMER
+020000*****************************************************************
+020100 2900-READ-NEXT-CUSTOMER.
+020200     READ CUSTOMER-MASTER-FILE NEXT RECORD
+020300         AT END
+020400             MOVE "Y" TO C400-MASTER-EOF-SW
+020500     END-READ.
+020600 2900-READ-NEXT-CUSTOMER-EXIT.
+020700     EXIT.
+020800*****************************************************************
+020900*    8000-WRITE-REPORT
+021000*****************************************************************
+021100 8000-WRITE-REPORT.
+021200     MOVE "POSITIVE / ZERO BALANCES (OWED TO US)"
+021300         TO C400-SECTION-HEADING.
+021400     MOVE C400-SECTION-HEADING TO BALANCE-REPORT-LINE.
+021500     WRITE BALANCE-REPORT-LINE.
+021600     MOVE C400-COLUMN-HEADING TO BALANCE-REPORT-LINE.
+021700     WRITE BALANCE-REPORT-LINE.
+021800
+021900     PERFORM 8100-WRITE-POSITIVE-BUCKET
+022000         VARYING C400-IDX FROM 1 BY 1
+022100         UNTIL C400-IDX > 5.
+022200
+022300     MOVE ZERO TO C400-SECTION-COUNT.
+022500     PERFORM 8110-SUM-POSITIVE-COUNT
+022600         VARYING C400-IDX FROM 1 BY 1
+022700         UNTIL C400-IDX > 5.
+022750     MOVE C400-SECTION-COUNT TO ST-COUNT.
+022800     MOVE C400-POS-GRAND-TOTAL TO ST-AMOUNT.
+022900     MOVE C400-SUBTOTAL-LINE TO BALANCE-REPORT-LINE.
+023000     WRITE BALANCE-REPORT-LINE.
+023100
+023200     MOVE "NEGATIVE BALANCES (CREDIT OWED TO CUSTOMER)"
+023300         TO C400-SECTION-HEADING.
+023400     MOVE C400-SECTION-HEADING TO BALANCE-REPORT-LINE.
+023500     WRITE BALANCE-REPORT-LINE.
+023600     MOVE C400-COLUMN-HEADING TO BALANCE-REPORT-LINE.
+023700     WRITE BALANCE-REPORT-LINE.
+023800
+023900     PERFORM 8200-WRITE-NEGATIVE-BUCKET
+024000         VARYING C400-IDX FROM 1 BY 1
+024100         UNTIL C400-IDX > 5.
+024200
+024300     MOVE ZERO TO C400-SECTION-COUNT.
+024400     PERFORM 8210-SUM-NEGATIVE-COUNT
+024500         VARYING C400-IDX FROM 1 BY 1
+024600         UNTIL C400-IDX > 5.
+024650     MOVE C400-SECTION-COUNT TO ST-COUNT.
+024700     MOVE C400-NEG-GRAND-TOTAL TO ST-AMOUNT.
+024800     MOVE C400-SUBTOTAL-LINE TO BALANCE-REPORT-LINE.
+024900     WRITE BALANCE-REPORT-LINE.
+025000
+025100     COMPUTE C400-NET-GRAND-TOTAL =
+025200         C400-POS-GRAND-TOTAL + C400-NEG-GRAND-TOTAL.
+025300     MOVE C400-NET-GRAND-TOTAL TO GT-AMOUNT.
+025400     MOVE C400-GRAND-TOTAL-LINE TO BALANCE-REPORT-LINE.
+025500     WRITE BALANCE-REPORT-LINE.
+025600 8000-WRITE-REPORT-EXIT.
+025700     EXIT.
+025800*****************************************************************
+025900*    8100-WRITE-POSITIVE-BUCKET
+026000*****************************************************************
+026100 8100-WRITE-POSITIVE-BUCKET.
+026200     MOVE C400-LABEL-ENTRY(C400-IDX)     TO DT-BUCKET-LABEL.
+026300     MOVE C400-POS-COUNT(C400-IDX)       TO DT-COUNT.
+026400     MOVE C400-POS-AMOUNT(C400-IDX)      TO DT-AMOUNT.
+026500     MOVE C400-DETAIL-LINE TO BALANCE-REPORT-LINE.
+026600     WRITE BALANCE-REPORT-LINE.
+026700 8100-WRITE-POSITIVE-BUCKET-EXIT.
+026800     EXIT.
+026900*****************************************************************
+027000*    8110-SUM-POSITIVE-COUNT
+027100*****************************************************************
+027200 8110-SUM-POSITIVE-COUNT.
+027300     ADD C400-POS-COUNT(C400-IDX) TO C400-SECTION-COUNT.
+027400 8110-SUM-POSITIVE-COUNT-EXIT.
+027500     EXIT.
+027600*****************************************************************
+027700*    8200-WRITE-NEGATIVE-BUCKET
+027800*****************************************************************
+027900 8200-WRITE-NEGATIVE-BUCKET.
+028000     MOVE C400-LABEL-ENTRY(C400-IDX)     TO DT-BUCKET-LABEL.
+028100     MOVE C400-NEG-COUNT(C400-IDX)       TO DT-COUNT.
+028200     MOVE C400-NEG-AMOUNT(C400-IDX)      TO DT-AMOUNT.
+028300     MOVE C400-DETAIL-LINE TO BALANCE-REPORT-LINE.
+028400     WRITE BALANCE-REPORT-LINE.
+028500 8200-WRITE-NEGATIVE-BUCKET-EXIT.
+028600     EXIT.
+028700*****************************************************************
+028800*    8210-SUM-NEGATIVE-COUNT
+028900*****************************************************************
+029000 8210-SUM-NEGATIVE-COUNT.
+029100     ADD C400-NEG-COUNT(C400-IDX) TO C400-SECTION-COUNT.
+029200 8210-SUM-NEGATIVE-COUNT-EXIT.
+029300     EXIT.
