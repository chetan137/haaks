@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUST0500.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CUSTOMER SERVICES APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    CUST0500  -  CUSTOMER AUDIT HISTORY BROWSE / REPORT
+000900*
+001000*    READS A CUST-ID FROM THE CONTROL CARD (AUDPARM) AND PRINTS
+001100*    EVERY CUSTOMER-AUDIT-RECORD ROW ON FILE FOR THAT CUST-ID,
+001200*    IN THE ORDER IT WAS RECORDED, SO A CUSTOMER DISPUTE OVER A
+001300*    BALANCE OR ADDRESS CAN BE ANSWERED FROM THE CHANGE HISTORY
+001400*    INSTEAD OF JUST THE CURRENT SNAPSHOT.  THE AUDIT FILE IS
+001500*    KEYED BY CUST-ID + SEQUENCE NUMBER (CUSTAUD.CPY), SO THIS
+001600*    PROGRAM CAN START DIRECTLY ON THE REQUESTED CUST-ID
+001700*    WITHOUT SCANNING THE WHOLE FILE.
+001800*
+001900*    CONTROL CARD (AUDPARM), ONE RECORD:
+002000*        AUP-CUST-ID  PIC X(10)  - CUST-ID TO BROWSE
+002100*
+002200*    MODIFICATION HISTORY
+002300*    DATE       INIT  DESCRIPTION
+002400*    ---------- ----- ---------------------------------------
+002500*    2026-08-08 RJH   INITIAL VERSION.
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     COPY "custausl.cpy".
+003400
+003500     SELECT CONTROL-CARD-FILE ASSIGN TO "AUDPARM"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS CM-AUDPARM-STATUS.
+003800
+003900     SELECT AUDIT-HISTORY-REPORT-FILE ASSIGN TO "AUDHRPT"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS CM-AUDHRPT-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500     COPY "custaufd.cpy".
+004600
+004700 FD  CONTROL-CARD-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  CONTROL-CARD-RECORD.
+005000     05  AUP-CUST-ID            PIC X(10).
+005100     05  FILLER                 PIC X(70).
+005200
+005300 FD  AUDIT-HISTORY-REPORT-FILE
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  AUDIT-HISTORY-REPORT-LINE  PIC X(132).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 77  CM-CUSTAUD-STATUS          PIC X(02).
+005900 77  CM-AUDPARM-STATUS          PIC X(02).
+006000 77  CM-AUDHRPT-STATUS          PIC X(02).
+006100
+006200 77  C500-REQUESTED-CUST-ID     PIC X(10)  VALUE SPACES.
+006300 77  C500-AUDIT-EOF-SW          PIC X(01)  VALUE "N".
+006400     88  C500-AUDIT-EOF         VALUE "Y".
+006500 77  C500-FOUND-ANY-SW          PIC X(01)  VALUE "N".
+006600     88  C500-FOUND-ANY         VALUE "Y".
+006700 77  C500-ROW-COUNT             PIC 9(09) COMP  VALUE ZERO.
+006800*---------------------------------------------------------------
+006900*    REPORT LINES
+007000*---------------------------------------------------------------
+007100 01  C500-HEADING-1.
+007200     05  FILLER  PIC X(34)
+007300         VALUE "CUST0500 - CUSTOMER AUDIT HISTORY".
+007400     05  FILLER  PIC X(12) VALUE "CUST-ID: ".
+007500     05  HD-CUST-ID    PIC X(10).
+007600 01  C500-HEADING-2.
+007700     05  FILLER  PIC X(08) VALUE "SEQ NO".
+007800     05  FILLER  PIC X(22) VALUE "FIELD CHANGED".
+007900     05  FILLER  PIC X(25) VALUE "OLD VALUE".
+008000     05  FILLER  PIC X(25) VALUE "NEW VALUE".
+008100     05  FILLER  PIC X(10) VALUE "DATE".
+008200     05  FILLER  PIC X(09) VALUE "TIME".
+008300     05  FILLER  PIC X(10) VALUE "SOURCE".
+008400 01  C500-DETAIL-LINE.
+008500     05  DT-SEQUENCE-NO  PIC ZZZZZ9.
+008600     05  FILLER          PIC X(02) VALUE SPACES.
+008700     05  DT-FIELD-NAME   PIC X(20).
+008800     05  FILLER          PIC X(02) VALUE SPACES.
+008900     05  DT-OLD-VALUE    PIC X(23).
+009000     05  FILLER          PIC X(02) VALUE SPACES.
+009100     05  DT-NEW-VALUE    PIC X(23).
+009200     05  FILLER          PIC X(02) VALUE SPACES.
+009300     05  DT-CHANGE-DATE  PIC X(08).
+009400     05  FILLER          PIC X(02) VALUE SPACES.
+009500     05  DT-CHANGE-TIME  PIC X(08).
+009600     05  FILLER          PIC X(02) VALUE SPACES.
+009700     05  DT-SOURCE-ID    PIC X(08).
+009800 01  C500-NO-HISTORY-LINE.
+009900     05  FILLER  PIC X(40)
+010000         VALUE "NO AUDIT HISTORY FOUND FOR THIS CUST-ID".
+010100 01  C500-TOTAL-LINE.
+010200     05  FILLER          PIC X(24)
+010210         VALUE "TOTAL HISTORY ROWS   : ".
+010300     05  TL-ROW-COUNT    PIC ZZZ,ZZ9.
+010400
+010500 PROCEDURE DIVISION.
+010600*****************************************************************
+010700*    0000-MAINLINE
+010800*****************************************************************
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE
+011100         THRU 1000-INITIALIZE-EXIT.
+011200
+011300     IF NOT C500-AUDIT-EOF
+011400         PERFORM 2000-PROCESS-ONE-AUDIT-ROW
+011500             THRU 2000-PROCESS-ONE-AUDIT-ROW-EXIT
+011600             UNTIL C500-AUDIT-EOF
+011700                OR AUD-CUST-ID NOT = C500-REQUESTED-CUST-ID
+011800     END-IF.
+011900
+012000     IF NOT C500-FOUND-ANY
+012100         MOVE C500-NO-HISTORY-LINE TO AUDIT-HISTORY-REPORT-LINE
+012200         WRITE AUDIT-HISTORY-REPORT-LINE
+012300     ELSE
+012400         MOVE C500-ROW-COUNT TO TL-ROW-COUNT
+012500         MOVE C500-TOTAL-LINE TO AUDIT-HISTORY-REPORT-LINE
+012600         WRITE AUDIT-HISTORY-REPORT-LINE
+012700     END-IF.
+012800
+012900     CLOSE CUSTOMER-AUDIT-FILE
+013000           CONTROL-CARD-FILE
+013100           AUDIT-HISTORY-REPORT-FILE.
+013200
+013300     STOP RUN.
+013400*****************************************************************
+013500*    1000-INITIALIZE
+013600*****************************************************************
+013700 1000-INITIALIZE.
+013800     OPEN INPUT  CONTROL-CARD-FILE
+013900          OUTPUT AUDIT-HISTORY-REPORT-FILE.
+014000
+014100     READ CONTROL-CARD-FILE
+014200         AT END
+014300             MOVE SPACES TO AUP-CUST-ID
+014400     END-READ.
+014500
+014600     MOVE AUP-CUST-ID TO C500-REQUESTED-CUST-ID.
+014700
+014800     OPEN INPUT CUSTOMER-AUDIT-FILE.
+014900
+015000     MOVE AUP-CUST-ID TO HD-CUST-ID.
+015100     MOVE C500-HEADING-1 TO AUDIT-HISTORY-REPORT-LINE.
+015200     WRITE AUDIT-HISTORY-REPORT-LINE.
+015300     MOVE C500-HEADING-2 TO AUDIT-HISTORY-REPORT-LINE.
+015400     WRITE AUDIT-HISTORY-REPORT-LINE.
+015500
+015600     MOVE C500-REQUESTED-CUST-ID TO AUD-CUST-ID.
+015700     MOVE ZERO TO AUD-SEQUENCE-NO.
+015800     START CUSTOMER-AUDIT-FILE KEY IS NOT LESS THAN AUD-KEY
+015900         INVALID KEY
+016000             MOVE "Y" TO C500-AUDIT-EOF-SW
+016100     END-START.
+016200
+016300     IF NOT C500-AUDIT-EOF
+016400         PERFORM 2900-READ-NEXT-AUDIT-ROW
+016500             THRU 2900-READ-NEXT-AUDIT-ROW-EXIT
+016600     END-IF.
+016700 1000-INITIALIZE-EXIT.
+016800     EXIT.
+016900*****************************************************************
+017000*    2000-PROCESS-ONE-AUDIT-ROW
+017100*****************************************************************
+017200 2000-PROCESS-ONE-AUDIT-ROW.
+017300     MOVE "Y" TO C500-FOUND-ANY-SW.
+017400     ADD 1 TO C500-ROW-COUNT.
+017500
+017600     MOVE AUD-SEQUENCE-NO  TO DT-SEQUENCE-NO.
+017700     MOVE AUD-FIELD-NAME   TO DT-FIELD-NAME.
+017800     MOVE AUD-OLD-VALUE(1:23) TO DT-OLD-VALUE.
+017900     MOVE AUD-NEW-VALUE(1:23) TO DT-NEW-VALUE.
+018000     MOVE AUD-CHANGE-DATE  TO DT-CHANGE-DATE.
+018100     MOVE AUD-CHANGE-TIME  TO DT-CHANGE-TIME.
+018200     MOVE AUD-SOURCE-ID    TO DT-SOURCE-ID.
+018300
+018400     MOVE C500-DETAIL-LINE TO AUDIT-HISTORY-REPORT-LINE.
+018500     WRITE AUDIT-HISTORY-REPORT-LINE.
+018600
+018700     PERFORM 2900-READ-NEXT-AUDIT-ROW
+018800         THRU 2900-READ-NEXT-AUDIT-ROW-EXIT.
+018900 2000-PROCESS-ONE-AUDIT-ROW-EXIT.
+019000     EXIT.
+019100*****************************************************************
+019200*    2900-READ-NEXT-AUDIT-ROW
+019300*****************************************************************
+019400 2900-READ-NEXT-AUDIT-ROW.
+019500     READ CUSTOMER-AUDIT-FILE NEXT RECORD
+019600         AT END
+019700             MOVE "Y" TO C500-AUDIT-EOF-SW
+019800     END-READ.
+019900 2900-READ-NEXT-AUDIT-ROW-EXIT.
+020000     EXIT.
