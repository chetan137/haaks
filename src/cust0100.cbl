@@ -0,0 +1,865 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUST0100.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CUSTOMER SERVICES APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    CUST0100  -  CUSTOMER MASTER MAINTENANCE
+000900*
+001000*    ADDS, CHANGES, DELETES, AND INQUIRES AGAINST THE CUSTOMER
+001100*    MASTER (CUSTOMER-RECORD, DATA/SAMPLE.CPY), KEYED BY
+001200*    CUST-ID.  TRANSACTIONS ARE READ FROM TRANIN, ONE PER
+001300*    ADD/CHANGE/DELETE/INQUIRE REQUEST.  ANY NUMBER OF
+001400*    TRANSACTIONS FOR THE SAME CUST-ID MAY APPEAR IN ONE RUN;
+001500*    THE CHECKPOINT/RESTART LOGIC BELOW SKIPS FORWARD BY INPUT
+001600*    RECORD COUNT, NOT BY KEY, SO IT DOES NOT DEPEND ON TRANIN
+001700*    BEING SORTED OR ON ONE TRANSACTION PER CUSTOMER.
+001800*
+001900*    ON EVERY ADD OR CHANGE:
+002000*      - CUST-STATUS IS EDITED AGAINST THE APPROVED CODE TABLE
+002100*        (CUSTSTAT.CPY).  BAD CODES ARE REJECTED AND LOGGED TO
+002200*        REJRPT WITH THE CUST-ID AND THE OFFENDING VALUE.
+002300*      - CUST-PHONE IS STRIPPED OF PUNCTUATION AND EDITED FOR A
+002400*        PLAUSIBLE 10- OR 11-DIGIT NUMBER.  BAD PHONES ARE
+002500*        REJECTED AND LOGGED TO REJRPT THE SAME WAY.
+002600*      - STATE AND ZIP-CODE ARE EDITED (STATETBL.CPY / ZIP
+002700*        FORMAT CHECK).  BAD ADDRESSES ARE REJECTED AND LOGGED.
+002800*      - LAST-UPDATE-DATE IS STAMPED FROM THE SYSTEM DATE.
+002900*      - A CUSTOMER-AUDIT-RECORD ROW IS WRITTEN TO CUSTAUD FOR
+003000*        EVERY FIELD THAT CHANGED (CUSTAUD.CPY).
+003100*
+003200*    THE RUN CHECKPOINTS ITSELF EVERY C100-CHECKPOINT-INTERVAL
+003300*    TRANSACTIONS BY REWRITING ITS ROW ON CUSTCHK WITH THE
+003400*    COUNT OF TRANSACTIONS SUCCESSFULLY PROCESSED SO FAR.  A
+003500*    RESTART RUN (CTL-RESTART-SW = "Y" ON THE CONTROL CARD)
+003600*    READS THAT ROW AND RE-READS, BUT DOES NOT REPROCESS, THAT
+003700*    MANY INPUT TRANSACTIONS BEFORE RESUMING NORMAL PROCESSING.
+003800*
+003900*    MODIFICATION HISTORY
+004000*    DATE       INIT  DESCRIPTION
+004100*    ---------- ----- ---------------------------------------
+004200*    2026-08-08 RJH   INITIAL VERSION - ADD/CHANGE/DELETE/
+004300*                     INQUIRE, STATUS AND PHONE EDITS, AUDIT
+004400*                     TRAIL, CHECKPOINT/RESTART.
+004500*****************************************************************
+004600 ENVIRONMENT DIVISION.
+004700 CONFIGURATION SECTION.
+004800 SOURCE-COMPUTER.   IBM-370.
+004900 OBJECT-COMPUTER.   IBM-370.
+005000 SPECIAL-NAMES.
+005100     C01 IS TO-TOP-OF-PAGE.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT TRANS-FILE ASSIGN TO "TRANIN"
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS CM-TRANIN-STATUS.
+005700
+005800     COPY "custmsel.cpy".
+005900
+006000     COPY "custausl.cpy".
+006100
+006200     COPY "custcksl.cpy".
+006300
+006400     SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS CM-CTLCARD-STATUS.
+006700
+006800     SELECT REJECT-REPORT-FILE ASSIGN TO "REJRPT"
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS CM-REJRPT-STATUS.
+007100
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400 FD  TRANS-FILE
+007500     LABEL RECORDS ARE STANDARD.
+007600     COPY "custtrn.cpy".
+007700
+007800     COPY "custmfd.cpy".
+007900
+008000     COPY "custaufd.cpy".
+008100
+008200     COPY "custckfd.cpy".
+008300
+008400 FD  CONTROL-CARD-FILE
+008500     LABEL RECORDS ARE STANDARD.
+008600 01  CONTROL-CARD-RECORD.
+008700     05  CTL-RUN-ID             PIC X(08).
+008800     05  CTL-RESTART-SW         PIC X(01).
+008900     05  CTL-SOURCE-ID          PIC X(08).
+009000     05  FILLER                 PIC X(43).
+009100
+009200 FD  REJECT-REPORT-FILE
+009300     LABEL RECORDS ARE STANDARD.
+009400 01  REJECT-REPORT-LINE         PIC X(98).
+009500
+009600 WORKING-STORAGE SECTION.
+009700*---------------------------------------------------------------
+009800*    FILE STATUS SWITCHES
+009900*---------------------------------------------------------------
+010000 77  CM-TRANIN-STATUS           PIC X(02).
+010100 77  CM-CUSTMAST-STATUS         PIC X(02).
+010200 77  CM-CUSTAUD-STATUS          PIC X(02).
+010300 77  CM-CUSTCHK-STATUS          PIC X(02).
+010400 77  CM-CTLCARD-STATUS          PIC X(02).
+010500 77  CM-REJRPT-STATUS           PIC X(02).
+010600*---------------------------------------------------------------
+010700*    APPROVED CUST-STATUS CODE TABLE
+010800*---------------------------------------------------------------
+010900     COPY "custstat.cpy".
+011000*---------------------------------------------------------------
+011100*    USPS STATE CODE TABLE
+011200*---------------------------------------------------------------
+011300     COPY "statetbl.cpy".
+011400*---------------------------------------------------------------
+011500*    PROGRAM SWITCHES AND COUNTERS
+011600*---------------------------------------------------------------
+011700 77  C100-TRANS-EOF-SW          PIC X(01)  VALUE "N".
+011800     88  C100-TRANS-EOF         VALUE "Y".
+011900 77  C100-RESTART-SW            PIC X(01)  VALUE "N".
+012000     88  C100-RESTART-RUN       VALUE "Y".
+012100 77  C100-SKIP-TRANS-SW         PIC X(01)  VALUE "N".
+012200     88  C100-SKIP-TRANSACTION  VALUE "Y".
+012300 77  C100-REJECT-SW             PIC X(01)  VALUE "N".
+012400     88  C100-TRANS-REJECTED    VALUE "Y".
+012500 77  C100-FOUND-SW              PIC X(01)  VALUE "N".
+012600     88  C100-MASTER-FOUND      VALUE "Y".
+012700 77  C100-RESTART-CUST-ID       PIC X(10)  VALUE SPACES.
+012800 77  C100-SKIP-COUNT            PIC 9(09) COMP  VALUE ZERO.
+012900 77  C100-READ-COUNT            PIC 9(09) COMP  VALUE ZERO.
+013000 77  C100-TRANS-COUNT           PIC 9(09) COMP  VALUE ZERO.
+013100 77  C100-CHECKPOINT-INTERVAL   PIC 9(09) COMP  VALUE 100.
+013200 77  C100-AUD-SEQUENCE          PIC 9(06)       VALUE ZERO.
+013300 77  C100-AUD-SEQ-EOF-SW        PIC X(01)  VALUE "N".
+013400     88  C100-AUD-SEQ-EOF       VALUE "Y".
+013500 77  C100-PHN-IDX               PIC 9(02) COMP  VALUE ZERO.
+013600 77  C100-PHN-LEN               PIC 9(02) COMP  VALUE ZERO.
+013700 77  C100-ZIP-IDX               PIC 9(02) COMP  VALUE ZERO.
+013800 77  C100-CURRENT-DATE          PIC X(08)  VALUE SPACES.
+013900 77  C100-CURRENT-TIME          PIC X(08)  VALUE SPACES.
+014000 77  C100-SOURCE-ID             PIC X(08)  VALUE SPACES.
+014100 77  C100-EDIT-OK-SW            PIC X(01)  VALUE "Y".
+014200     88  C100-EDIT-OK           VALUE "Y".
+014300 77  C100-BALANCE-DISPLAY       PIC -9(08).99.
+014400*---------------------------------------------------------------
+014500*    SAVED COPY OF THE MASTER RECORD, USED TO DETECT CHANGES
+014600*---------------------------------------------------------------
+014700 01  C100-SAVED-CUSTOMER-RECORD.
+014800     05  C100-SAVED-CUST-ID     PIC X(10).
+014900     05  C100-SAVED-CUST-NAME   PIC X(30).
+015000     05  C100-SAVED-CUST-BALANCE PIC S9(08)V99 COMP-3.
+015100     05  C100-SAVED-CUST-STATUS PIC X(01).
+015200     05  C100-SAVED-STREET-ADDR PIC X(40).
+015300     05  C100-SAVED-CITY        PIC X(20).
+015400     05  C100-SAVED-STATE       PIC X(02).
+015500     05  C100-SAVED-ZIP-CODE    PIC X(10).
+015600     05  C100-SAVED-CUST-PHONE  PIC X(15).
+015700*---------------------------------------------------------------
+015800*    PHONE EDIT WORK AREA
+015900*---------------------------------------------------------------
+016000 01  C100-PHONE-WORK.
+016100     05  C100-PHONE-RAW         PIC X(15).
+016200     05  C100-PHONE-CHAR REDEFINES C100-PHONE-RAW
+016300                                PIC X(01) OCCURS 15 TIMES.
+016400     05  C100-PHONE-DIGITS      PIC X(15)  VALUE SPACES.
+016500*---------------------------------------------------------------
+016600*    AUDIT RECORD STAGING AREA - SET BEFORE PERFORMING
+016700*    2700-WRITE-AUDIT-RECORD
+016800*---------------------------------------------------------------
+016900 01  C100-AUDIT-STAGE.
+017000     05  C100-AUD-FIELD-NAME    PIC X(20).
+017100     05  C100-AUD-OLD-VALUE     PIC X(40).
+017200     05  C100-AUD-NEW-VALUE     PIC X(40).
+017300*---------------------------------------------------------------
+017400*    REJECT REPORT DETAIL LINE
+017500*---------------------------------------------------------------
+017600 01  C100-REJECT-LINE.
+017700     05  FILLER                 PIC X(10) VALUE "CUST-ID : ".
+017800     05  RJ-CUST-ID             PIC X(10).
+017900     05  FILLER                 PIC X(05) VALUE SPACES.
+018000     05  FILLER                 PIC X(11) VALUE "REASON    :".
+018100     05  RJ-REASON              PIC X(30).
+018200     05  FILLER                 PIC X(04) VALUE SPACES.
+018300     05  FILLER                 PIC X(08) VALUE "VALUE : ".
+018400     05  RJ-BAD-VALUE           PIC X(20).
+018500
+018600 PROCEDURE DIVISION.
+018700*****************************************************************
+018800*    0000-MAINLINE
+018900*****************************************************************
+019000 0000-MAINLINE.
+019100     PERFORM 1000-INITIALIZE
+019200         THRU 1000-INITIALIZE-EXIT.
+019300
+019400     PERFORM 2000-PROCESS-ONE-TRANSACTION
+019500         THRU 2000-PROCESS-ONE-TRANSACTION-EXIT
+019600         UNTIL C100-TRANS-EOF.
+019700
+019800     PERFORM 9000-TERMINATE
+019900         THRU 9000-TERMINATE-EXIT.
+020000
+020100     STOP RUN.
+020200*****************************************************************
+020300*    1000-INITIALIZE
+020400*****************************************************************
+020500 1000-INITIALIZE.
+020600     OPEN INPUT  TRANS-FILE
+020700          INPUT  CONTROL-CARD-FILE
+020800          OUTPUT REJECT-REPORT-FILE.
+020900
+021000     READ CONTROL-CARD-FILE
+021100         AT END
+021200             MOVE "RUN00001" TO CTL-RUN-ID
+021300             MOVE "N"        TO CTL-RESTART-SW
+021400             MOVE "BATCH"    TO CTL-SOURCE-ID
+021500     END-READ.
+021600
+021700     MOVE CTL-RESTART-SW TO C100-RESTART-SW.
+021800     MOVE CTL-SOURCE-ID  TO C100-SOURCE-ID.
+021900
+022000     ACCEPT C100-CURRENT-DATE FROM DATE YYYYMMDD.
+022100     ACCEPT C100-CURRENT-TIME FROM TIME.
+022200
+022300     PERFORM 1100-OPEN-CUSTOMER-MASTER
+022400         THRU 1100-OPEN-CUSTOMER-MASTER-EXIT.
+022500
+022600     PERFORM 1200-OPEN-AUDIT-FILE
+022700         THRU 1200-OPEN-AUDIT-FILE-EXIT.
+022800
+022900     PERFORM 1300-OPEN-CHECKPOINT-FILE
+023000         THRU 1300-OPEN-CHECKPOINT-FILE-EXIT.
+023100
+023200     IF C100-RESTART-RUN
+023300         PERFORM 1400-LOAD-RESTART-POINT
+023400             THRU 1400-LOAD-RESTART-POINT-EXIT
+023500     END-IF.
+023600
+023700     PERFORM 2800-READ-NEXT-TRANSACTION
+023800         THRU 2800-READ-NEXT-TRANSACTION-EXIT.
+023900 1000-INITIALIZE-EXIT.
+024000     EXIT.
+024100*****************************************************************
+024200*    1100-OPEN-CUSTOMER-MASTER - OPEN I-O, FALL BACK TO A FIRST
+024300*    TIME OUTPUT OPEN IF THE MASTER HAS NEVER BEEN CREATED.
+024400*****************************************************************
+024500 1100-OPEN-CUSTOMER-MASTER.
+024600     OPEN I-O CUSTOMER-MASTER-FILE.
+024700     IF CM-CUSTMAST-STATUS = "35"
+024800         OPEN OUTPUT CUSTOMER-MASTER-FILE
+024900         CLOSE CUSTOMER-MASTER-FILE
+025000         OPEN I-O CUSTOMER-MASTER-FILE
+025100     END-IF.
+025200     IF CM-CUSTMAST-STATUS NOT = "00"
+025300         DISPLAY "CUST0100 - CANNOT OPEN CUSTOMER MASTER, STATUS "
+025400             CM-CUSTMAST-STATUS
+025500         MOVE "Y" TO C100-TRANS-EOF-SW
+025600     END-IF.
+025700 1100-OPEN-CUSTOMER-MASTER-EXIT.
+025800     EXIT.
+025900*****************************************************************
+026000*    1200-OPEN-AUDIT-FILE
+026100*****************************************************************
+026200 1200-OPEN-AUDIT-FILE.
+026300     OPEN I-O CUSTOMER-AUDIT-FILE.
+026400     IF CM-CUSTAUD-STATUS = "35"
+026500         OPEN OUTPUT CUSTOMER-AUDIT-FILE
+026600         CLOSE CUSTOMER-AUDIT-FILE
+026700         OPEN I-O CUSTOMER-AUDIT-FILE
+026800     END-IF.
+026900 1200-OPEN-AUDIT-FILE-EXIT.
+027000     EXIT.
+027100*****************************************************************
+027200*    1300-OPEN-CHECKPOINT-FILE
+027300*****************************************************************
+027400 1300-OPEN-CHECKPOINT-FILE.
+027500     OPEN I-O CHECKPOINT-FILE.
+027600     IF CM-CUSTCHK-STATUS = "35"
+027700         OPEN OUTPUT CHECKPOINT-FILE
+027800         CLOSE CHECKPOINT-FILE
+027900         OPEN I-O CHECKPOINT-FILE
+028000     END-IF.
+028100 1300-OPEN-CHECKPOINT-FILE-EXIT.
+028200     EXIT.
+028300*****************************************************************
+028400*    1400-LOAD-RESTART-POINT - READ THIS RUN'S CHECKPOINT ROW
+028500*    AND REMEMBER HOW MANY INPUT TRANSACTIONS WERE ALREADY
+028600*    PROCESSED SO 2800-READ-NEXT-TRANSACTION CAN SKIP PAST THEM
+028700*    BY COUNT.
+028800*****************************************************************
+028900 1400-LOAD-RESTART-POINT.
+029000     MOVE CTL-RUN-ID TO CHK-RUN-ID.
+029100     READ CHECKPOINT-FILE
+029200         INVALID KEY
+029300             DISPLAY "CUST0100 - NO CHECKPOINT FOUND FOR RUN "
+029400                 CTL-RUN-ID ", STARTING FROM THE TOP"
+029500             MOVE SPACES TO C100-RESTART-CUST-ID
+029600         NOT INVALID KEY
+029700             MOVE CHK-LAST-CUST-ID TO C100-RESTART-CUST-ID
+029800             MOVE CHK-TRANS-COUNT TO C100-TRANS-COUNT
+029900             MOVE CHK-TRANS-COUNT TO C100-SKIP-COUNT
+030000             DISPLAY "CUST0100 - RESTARTING RUN " CTL-RUN-ID
+030100                 " AFTER " CHK-TRANS-COUNT " TRANSACTIONS"
+030200     END-READ.
+030300 1400-LOAD-RESTART-POINT-EXIT.
+030400     EXIT.
+030500*****************************************************************
+030600*    2000-PROCESS-ONE-TRANSACTION
+030700*****************************************************************
+030800 2000-PROCESS-ONE-TRANSACTION.
+030900     MOVE "N" TO C100-REJECT-SW.
+031000
+031100     EVALUATE TRUE
+031200         WHEN TRN-ADD
+031300             PERFORM 3000-ADD-CUSTOMER
+031400                 THRU 3000-ADD-CUSTOMER-EXIT
+031500         WHEN TRN-CHANGE
+031600             PERFORM 4000-CHANGE-CUSTOMER
+031700                 THRU 4000-CHANGE-CUSTOMER-EXIT
+031800         WHEN TRN-DELETE
+031900             PERFORM 5000-DELETE-CUSTOMER
+032000                 THRU 5000-DELETE-CUSTOMER-EXIT
+032100         WHEN TRN-INQUIRE
+032200             PERFORM 6000-INQUIRE-CUSTOMER
+032300                 THRU 6000-INQUIRE-CUSTOMER-EXIT
+032400         WHEN OTHER
+032500             MOVE TRN-CUST-ID    TO RJ-CUST-ID
+032600             MOVE "INVALID TRANSACTION CODE"
+032700                                 TO RJ-REASON
+032800             MOVE TRN-TRANS-CODE TO RJ-BAD-VALUE
+032900             PERFORM 7000-WRITE-REJECT-LINE
+033000                 THRU 7000-WRITE-REJECT-LINE-EXIT
+033100     END-EVALUATE.
+033200
+033300     ADD 1 TO C100-TRANS-COUNT.
+033400
+033500     PERFORM 2900-CHECKPOINT-IF-DUE
+033600         THRU 2900-CHECKPOINT-IF-DUE-EXIT.
+033700
+033800     PERFORM 2800-READ-NEXT-TRANSACTION
+033900         THRU 2800-READ-NEXT-TRANSACTION-EXIT.
+034000 2000-PROCESS-ONE-TRANSACTION-EXIT.
+034100     EXIT.
+034200*****************************************************************
+034300*    2800-READ-NEXT-TRANSACTION - SKIPS, BY INPUT RECORD COUNT,
+034400*    WHATEVER NUMBER OF TRANSACTIONS A PRIOR RUN ALREADY
+034500*    COMPLETED BEFORE ITS LAST CHECKPOINT, WHEN THIS IS A
+034600*    RESTART.  COUNTING RECORDS RATHER THAN COMPARING CUST-ID
+034700*    MEANS TWO TRANSACTIONS FOR THE SAME CUSTOMER IN ONE RUN
+034800*    CANNOT CAUSE THE SECOND ONE TO BE SKIPPED ON RESTART.
+034900*****************************************************************
+035000 2800-READ-NEXT-TRANSACTION.
+035100     PERFORM 2850-READ-ONE-TRANSACTION
+035200         THRU 2850-READ-ONE-TRANSACTION-EXIT.
+035300
+035400     PERFORM 2850-READ-ONE-TRANSACTION
+035500         THRU 2850-READ-ONE-TRANSACTION-EXIT
+035600         UNTIL C100-TRANS-EOF
+035700            OR NOT C100-RESTART-RUN
+035800            OR C100-READ-COUNT > C100-SKIP-COUNT.
+035900 2800-READ-NEXT-TRANSACTION-EXIT.
+036000     EXIT.
+036100*****************************************************************
+036200*    2850-READ-ONE-TRANSACTION - READS A SINGLE TRANSACTION AND
+036300*    COUNTS IT.  PERFORMED REPEATEDLY (NOT RECURSIVELY) BY
+036400*    2800-READ-NEXT-TRANSACTION ABOVE TO SKIP PAST ALREADY
+036500*    PROCESSED TRANSACTIONS ON A RESTART.
+036600*****************************************************************
+036700 2850-READ-ONE-TRANSACTION.
+036800     READ TRANS-FILE
+036900         AT END
+037000             MOVE "Y" TO C100-TRANS-EOF-SW
+037100     END-READ.
+037200
+037300     IF NOT C100-TRANS-EOF
+037400         ADD 1 TO C100-READ-COUNT
+037500     END-IF.
+037600 2850-READ-ONE-TRANSACTION-EXIT.
+037700     EXIT.
+037800*****************************************************************
+037900*    2900-CHECKPOINT-IF-DUE
+038000*****************************************************************
+038100 2900-CHECKPOINT-IF-DUE.
+038200     IF FUNCTION MOD(C100-TRANS-COUNT C100-CHECKPOINT-INTERVAL)
+038300             = ZERO
+038400         MOVE CTL-RUN-ID       TO CHK-RUN-ID
+038500         MOVE TRN-CUST-ID      TO CHK-LAST-CUST-ID
+038600         MOVE C100-TRANS-COUNT TO CHK-TRANS-COUNT
+038700         MOVE C100-CURRENT-DATE TO CHK-CHECKPOINT-DATE
+038800         ACCEPT C100-CURRENT-TIME FROM TIME
+038900         MOVE C100-CURRENT-TIME TO CHK-CHECKPOINT-TIME
+039000         REWRITE CHECKPOINT-RECORD
+039100             INVALID KEY
+039200                 WRITE CHECKPOINT-RECORD
+039300         END-REWRITE
+039400     END-IF.
+039500 2900-CHECKPOINT-IF-DUE-EXIT.
+039600     EXIT.
+039700*****************************************************************
+039800*    3000-ADD-CUSTOMER
+039900*****************************************************************
+040000 3000-ADD-CUSTOMER.
+040100     MOVE TRN-CUST-ID TO CUST-ID.
+040200     READ CUSTOMER-MASTER-FILE
+040300         INVALID KEY
+040400             MOVE "N" TO C100-FOUND-SW
+040500         NOT INVALID KEY
+040600             MOVE "Y" TO C100-FOUND-SW
+040700     END-READ.
+040800
+040900     IF C100-MASTER-FOUND
+041000         MOVE TRN-CUST-ID TO RJ-CUST-ID
+041100         MOVE "ADD REJECTED - ALREADY ON FILE"
+041200                          TO RJ-REASON
+041300         MOVE SPACES      TO RJ-BAD-VALUE
+041400         PERFORM 7000-WRITE-REJECT-LINE
+041500             THRU 7000-WRITE-REJECT-LINE-EXIT
+041600     ELSE
+041700         PERFORM 2100-VALIDATE-STATUS
+041800             THRU 2100-VALIDATE-STATUS-EXIT
+041900         PERFORM 2200-EDIT-PHONE
+042000             THRU 2200-EDIT-PHONE-EXIT
+042100         PERFORM 2300-VALIDATE-ADDRESS
+042200             THRU 2300-VALIDATE-ADDRESS-EXIT
+042300         IF NOT C100-TRANS-REJECTED
+042400             MOVE TRN-CUST-ID      TO CUST-ID
+042500             MOVE TRN-CUST-NAME    TO CUST-NAME
+042600             MOVE TRN-CUST-BALANCE TO CUST-BALANCE
+042700             MOVE TRN-CUST-STATUS  TO CUST-STATUS
+042800             MOVE TRN-STREET-ADDR  TO STREET-ADDR
+042900             MOVE TRN-CITY         TO CITY
+043000             MOVE TRN-STATE        TO STATE
+043100             MOVE TRN-ZIP-CODE     TO ZIP-CODE
+043200             MOVE C100-PHONE-DIGITS TO CUST-PHONE
+043300             MOVE TRN-CUST-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+043400             MOVE C100-CURRENT-DATE TO LAST-UPDATE-DATE
+043500             WRITE CUSTOMER-RECORD
+043600                 INVALID KEY
+043700                     MOVE TRN-CUST-ID TO RJ-CUST-ID
+043800                     MOVE "ADD FAILED - WRITE ERROR"
+043900                                      TO RJ-REASON
+044000                     MOVE CM-CUSTMAST-STATUS TO RJ-BAD-VALUE
+044100                     PERFORM 7000-WRITE-REJECT-LINE
+044200                         THRU 7000-WRITE-REJECT-LINE-EXIT
+044300                 NOT INVALID KEY
+044400                     PERFORM 2600-AUDIT-NEW-RECORD
+044500                         THRU 2600-AUDIT-NEW-RECORD-EXIT
+044600             END-WRITE
+044700         END-IF
+044800     END-IF.
+044900 3000-ADD-CUSTOMER-EXIT.
+045000     EXIT.
+045100*****************************************************************
+045200*    4000-CHANGE-CUSTOMER
+045300*****************************************************************
+045400 4000-CHANGE-CUSTOMER.
+045500     MOVE TRN-CUST-ID TO CUST-ID.
+045600     READ CUSTOMER-MASTER-FILE
+045700         INVALID KEY
+045800             MOVE "N" TO C100-FOUND-SW
+045900         NOT INVALID KEY
+046000             MOVE "Y" TO C100-FOUND-SW
+046100     END-READ.
+046200
+046300     IF NOT C100-MASTER-FOUND
+046400         MOVE TRN-CUST-ID TO RJ-CUST-ID
+046500         MOVE "CHANGE REJECTED - NOT ON FILE"
+046600                          TO RJ-REASON
+046700         MOVE SPACES      TO RJ-BAD-VALUE
+046800         PERFORM 7000-WRITE-REJECT-LINE
+046900             THRU 7000-WRITE-REJECT-LINE-EXIT
+047000     ELSE
+047100         MOVE CUSTOMER-RECORD TO C100-SAVED-CUSTOMER-RECORD
+047200         PERFORM 2100-VALIDATE-STATUS
+047300             THRU 2100-VALIDATE-STATUS-EXIT
+047400         PERFORM 2200-EDIT-PHONE
+047500             THRU 2200-EDIT-PHONE-EXIT
+047600         PERFORM 2300-VALIDATE-ADDRESS
+047700             THRU 2300-VALIDATE-ADDRESS-EXIT
+047800         IF NOT C100-TRANS-REJECTED
+047900             MOVE TRN-CUST-NAME    TO CUST-NAME
+048000             MOVE TRN-CUST-BALANCE TO CUST-BALANCE
+048100             MOVE TRN-CUST-STATUS  TO CUST-STATUS
+048200             MOVE TRN-STREET-ADDR  TO STREET-ADDR
+048300             MOVE TRN-CITY         TO CITY
+048400             MOVE TRN-STATE        TO STATE
+048500             MOVE TRN-ZIP-CODE     TO ZIP-CODE
+048600             MOVE C100-PHONE-DIGITS TO CUST-PHONE
+048700             MOVE TRN-CUST-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+048800             MOVE C100-CURRENT-DATE TO LAST-UPDATE-DATE
+048900             REWRITE CUSTOMER-RECORD
+049000                 INVALID KEY
+049100                     MOVE TRN-CUST-ID TO RJ-CUST-ID
+049200                     MOVE "CHANGE FAILED - REWRITE ERROR"
+049300                                      TO RJ-REASON
+049400                     MOVE CM-CUSTMAST-STATUS TO RJ-BAD-VALUE
+049500                     PERFORM 7000-WRITE-REJECT-LINE
+049600                         THRU 7000-WRITE-REJECT-LINE-EXIT
+049700                 NOT INVALID KEY
+049800                     PERFORM 2500-AUDIT-CHANGED-FIELDS
+049900                         THRU 2500-AUDIT-CHANGED-FIELDS-EXIT
+050000             END-REWRITE
+050100         END-IF
+050200     END-IF.
+050300 4000-CHANGE-CUSTOMER-EXIT.
+050400     EXIT.
+050500*****************************************************************
+050600*    5000-DELETE-CUSTOMER
+050700*****************************************************************
+050800 5000-DELETE-CUSTOMER.
+050900     MOVE TRN-CUST-ID TO CUST-ID.
+051000     READ CUSTOMER-MASTER-FILE
+051100         INVALID KEY
+051200             MOVE "N" TO C100-FOUND-SW
+051300         NOT INVALID KEY
+051400             MOVE "Y" TO C100-FOUND-SW
+051500     END-READ.
+051600
+051700     IF NOT C100-MASTER-FOUND
+051800         MOVE TRN-CUST-ID TO RJ-CUST-ID
+051900         MOVE "DELETE REJECTED - NOT ON FILE"
+052000                          TO RJ-REASON
+052100         MOVE SPACES      TO RJ-BAD-VALUE
+052200         PERFORM 7000-WRITE-REJECT-LINE
+052300             THRU 7000-WRITE-REJECT-LINE-EXIT
+052400     ELSE
+052500         MOVE "RECORD"        TO C100-AUD-FIELD-NAME
+052600         MOVE CUST-NAME       TO C100-AUD-OLD-VALUE
+052700         MOVE SPACES          TO C100-AUD-NEW-VALUE
+052800         PERFORM 2700-WRITE-AUDIT-RECORD
+052900             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+053000         DELETE CUSTOMER-MASTER-FILE
+053100             INVALID KEY
+053200                 MOVE TRN-CUST-ID TO RJ-CUST-ID
+053300                 MOVE "DELETE FAILED"   TO RJ-REASON
+053400                 MOVE CM-CUSTMAST-STATUS TO RJ-BAD-VALUE
+053500                 PERFORM 7000-WRITE-REJECT-LINE
+053600                     THRU 7000-WRITE-REJECT-LINE-EXIT
+053700         END-DELETE
+053800     END-IF.
+053900 5000-DELETE-CUSTOMER-EXIT.
+054000     EXIT.
+054100*****************************************************************
+054200*    6000-INQUIRE-CUSTOMER - BATCH INQUIRY, ECHOES THE RECORD
+054300*    TO SYSOUT.
+054400*****************************************************************
+054500 6000-INQUIRE-CUSTOMER.
+054600     MOVE TRN-CUST-ID TO CUST-ID.
+054700     READ CUSTOMER-MASTER-FILE
+054800         INVALID KEY
+054900             MOVE TRN-CUST-ID TO RJ-CUST-ID
+055000             MOVE "INQUIRY - NOT ON FILE" TO RJ-REASON
+055100             MOVE SPACES      TO RJ-BAD-VALUE
+055200             PERFORM 7000-WRITE-REJECT-LINE
+055300                 THRU 7000-WRITE-REJECT-LINE-EXIT
+055400         NOT INVALID KEY
+055500             DISPLAY "CUST0100 INQUIRY - " CUSTOMER-RECORD
+055600     END-READ.
+055700 6000-INQUIRE-CUSTOMER-EXIT.
+055800     EXIT.
+055900*****************************************************************
+056000*    7000-WRITE-REJECT-LINE
+056100*****************************************************************
+056200 7000-WRITE-REJECT-LINE.
+056300     MOVE SPACES TO REJECT-REPORT-LINE.
+056400     MOVE C100-REJECT-LINE TO REJECT-REPORT-LINE.
+056500     WRITE REJECT-REPORT-LINE.
+056600     MOVE "Y" TO C100-REJECT-SW.
+056700 7000-WRITE-REJECT-LINE-EXIT.
+056800     EXIT.
+056900*****************************************************************
+057000*    2100-VALIDATE-STATUS - CHECKS TRN-CUST-STATUS AGAINST
+057100*****************************************************************
+057200 2100-VALIDATE-STATUS.
+057300     MOVE TRN-CUST-STATUS TO CM-CUST-STATUS-CHECK.
+057400     IF NOT CM-CUST-STATUS-VALID
+057500         MOVE TRN-CUST-ID     TO RJ-CUST-ID
+057600         MOVE "INVALID CUST-STATUS CODE"
+057700                              TO RJ-REASON
+057800         MOVE TRN-CUST-STATUS TO RJ-BAD-VALUE
+057900         PERFORM 7000-WRITE-REJECT-LINE
+058000             THRU 7000-WRITE-REJECT-LINE-EXIT
+058100     END-IF.
+058200 2100-VALIDATE-STATUS-EXIT.
+058300     EXIT.
+058400*****************************************************************
+058500*    2200-EDIT-PHONE - STRIPS PUNCTUATION AND
+058600*    WHITESPACE, ACCEPTS A TRAILING EXTENSION, AND REQUIRES A
+058700*    PLAUSIBLE 10-DIGIT (OR 11-DIGIT WITH A LEADING 1) NUMBER.
+058800*****************************************************************
+058900 2200-EDIT-PHONE.
+059000     MOVE TRN-CUST-PHONE TO C100-PHONE-RAW.
+059100     MOVE SPACES         TO C100-PHONE-DIGITS.
+059200     MOVE ZERO           TO C100-PHN-LEN.
+059300
+059400     PERFORM 2210-STRIP-PHONE-CHAR
+059500         VARYING C100-PHN-IDX FROM 1 BY 1
+059600         UNTIL C100-PHN-IDX > 15.
+059700
+059800     IF C100-PHN-LEN = 11
+059900       AND C100-PHONE-DIGITS(1:1) = "1"
+060000         SUBTRACT 1 FROM C100-PHN-LEN
+060100         MOVE C100-PHONE-DIGITS(2:10) TO C100-PHONE-DIGITS
+060200     END-IF.
+060300
+060400     IF C100-PHN-LEN NOT = 10
+060500         MOVE TRN-CUST-ID      TO RJ-CUST-ID
+060600         MOVE "INVALID CUST-PHONE"
+060700                               TO RJ-REASON
+060800         MOVE TRN-CUST-PHONE   TO RJ-BAD-VALUE
+060900         PERFORM 7000-WRITE-REJECT-LINE
+061000             THRU 7000-WRITE-REJECT-LINE-EXIT
+061100     END-IF.
+061200 2200-EDIT-PHONE-EXIT.
+061300     EXIT.
+061400*****************************************************************
+061500*    2210-STRIP-PHONE-CHAR - COPIES EACH NUMERIC CHARACTER OF
+061600*    THE RAW PHONE FIELD INTO THE DIGITS-ONLY WORK AREA.  AN
+061700*    "X" EXTENSION MARKER (E.G. "X2", "EXT 2") STOPS THE SCAN
+061800*    SO EXTENSION DIGITS ARE NOT COUNTED AS PART OF THE NUMBER.
+061900*****************************************************************
+062000 2210-STRIP-PHONE-CHAR.
+062100     IF C100-PHONE-CHAR(C100-PHN-IDX) = "X" OR "x"
+062200         MOVE 16 TO C100-PHN-IDX
+062300     ELSE
+062400         IF C100-PHONE-CHAR(C100-PHN-IDX) IS NUMERIC
+062500             ADD 1 TO C100-PHN-LEN
+062600             IF C100-PHN-LEN NOT > 15
+062700                 MOVE C100-PHONE-CHAR(C100-PHN-IDX)
+062800                     TO C100-PHONE-DIGITS(C100-PHN-LEN:1)
+062900             END-IF
+063000         END-IF
+063100     END-IF.
+063200 2210-STRIP-PHONE-CHAR-EXIT.
+063300     EXIT.
+063400*****************************************************************
+063500*    2300-VALIDATE-ADDRESS - STATE MUST BE ON THE
+063600*    USPS TABLE; ZIP-CODE MUST BE 5 OR 9 NUMERIC DIGITS, WITH
+063700*    AN OPTIONAL HYPHEN BEFORE THE LAST 4 (ZIP+4).
+063800*****************************************************************
+063900 2300-VALIDATE-ADDRESS.
+064000     SEARCH ALL CM-STATE-ENTRY
+064100         AT END
+064200             MOVE TRN-CUST-ID TO RJ-CUST-ID
+064300             MOVE "INVALID STATE CODE" TO RJ-REASON
+064400             MOVE TRN-STATE   TO RJ-BAD-VALUE
+064500             PERFORM 7000-WRITE-REJECT-LINE
+064600                 THRU 7000-WRITE-REJECT-LINE-EXIT
+064700         WHEN CM-STATE-ENTRY(CM-STATE-IDX) = TRN-STATE
+064800             CONTINUE
+064900     END-SEARCH.
+065000
+065100     PERFORM 2310-VALIDATE-ZIP
+065200         THRU 2310-VALIDATE-ZIP-EXIT.
+065300 2300-VALIDATE-ADDRESS-EXIT.
+065400     EXIT.
+065500*****************************************************************
+065600*    2310-VALIDATE-ZIP
+065700*****************************************************************
+065800 2310-VALIDATE-ZIP.
+065900     MOVE "Y" TO C100-EDIT-OK-SW.
+066000     IF TRN-ZIP-CODE(1:5) IS NOT NUMERIC
+066100         MOVE "N" TO C100-EDIT-OK-SW
+066200     ELSE
+066300         IF TRN-ZIP-CODE(6:5) = SPACES
+066400             CONTINUE
+066500         ELSE
+066600             IF TRN-ZIP-CODE(6:1) = "-"
+066700               AND TRN-ZIP-CODE(7:4) IS NUMERIC
+066800                 CONTINUE
+066900             ELSE
+067000                 IF TRN-ZIP-CODE(6:4) IS NUMERIC
+067100                   AND TRN-ZIP-CODE(10:1) = SPACE
+067200                     CONTINUE
+067300                 ELSE
+067400                     MOVE "N" TO C100-EDIT-OK-SW
+067500                 END-IF
+067600             END-IF
+067700         END-IF
+067800     END-IF.
+067900
+068000     IF NOT C100-EDIT-OK
+068100         MOVE TRN-CUST-ID   TO RJ-CUST-ID
+068200         MOVE "INVALID ZIP-CODE FORMAT" TO RJ-REASON
+068300         MOVE TRN-ZIP-CODE  TO RJ-BAD-VALUE
+068400         PERFORM 7000-WRITE-REJECT-LINE
+068500             THRU 7000-WRITE-REJECT-LINE-EXIT
+068600     END-IF.
+068700 2310-VALIDATE-ZIP-EXIT.
+068800     EXIT.
+068900*****************************************************************
+069000*    2500-AUDIT-CHANGED-FIELDS - COMPARES THE
+069100*    SAVED "BEFORE" IMAGE TO THE NEW TRANSACTION VALUES AND
+069200*    WRITES ONE AUDIT ROW PER FIELD THAT ACTUALLY CHANGED.
+069300*****************************************************************
+069400 2500-AUDIT-CHANGED-FIELDS.
+069500     IF C100-SAVED-CUST-NAME NOT = CUST-NAME
+069600         MOVE "CUST-NAME"               TO C100-AUD-FIELD-NAME
+069700         MOVE C100-SAVED-CUST-NAME      TO C100-AUD-OLD-VALUE
+069800         MOVE CUST-NAME                 TO C100-AUD-NEW-VALUE
+069900         PERFORM 2700-WRITE-AUDIT-RECORD
+070000             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+070100     END-IF.
+070200
+070300     IF C100-SAVED-STREET-ADDR NOT = STREET-ADDR
+070400         MOVE "STREET-ADDR"            TO C100-AUD-FIELD-NAME
+070500         MOVE C100-SAVED-STREET-ADDR   TO C100-AUD-OLD-VALUE
+070600         MOVE STREET-ADDR              TO C100-AUD-NEW-VALUE
+070700         PERFORM 2700-WRITE-AUDIT-RECORD
+070800             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+070900     END-IF.
+071000
+071100     IF C100-SAVED-CUST-BALANCE NOT = CUST-BALANCE
+071200         MOVE "CUST-BALANCE"            TO C100-AUD-FIELD-NAME
+071300         MOVE C100-SAVED-CUST-BALANCE   TO C100-BALANCE-DISPLAY
+071400         MOVE C100-BALANCE-DISPLAY      TO C100-AUD-OLD-VALUE
+071500         MOVE CUST-BALANCE              TO C100-BALANCE-DISPLAY
+071600         MOVE C100-BALANCE-DISPLAY      TO C100-AUD-NEW-VALUE
+071700         PERFORM 2700-WRITE-AUDIT-RECORD
+071800             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+071900     END-IF.
+072000
+072100     IF C100-SAVED-CUST-STATUS NOT = CUST-STATUS
+072200         MOVE "CUST-STATUS"             TO C100-AUD-FIELD-NAME
+072300         MOVE C100-SAVED-CUST-STATUS    TO C100-AUD-OLD-VALUE
+072400         MOVE CUST-STATUS               TO C100-AUD-NEW-VALUE
+072500         PERFORM 2700-WRITE-AUDIT-RECORD
+072600             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+072700     END-IF.
+072800
+072900     IF C100-SAVED-CITY NOT = CITY
+073000         MOVE "CITY"                    TO C100-AUD-FIELD-NAME
+073100         MOVE C100-SAVED-CITY           TO C100-AUD-OLD-VALUE
+073200         MOVE CITY                      TO C100-AUD-NEW-VALUE
+073300         PERFORM 2700-WRITE-AUDIT-RECORD
+073400             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+073500     END-IF.
+073600
+073700     IF C100-SAVED-STATE NOT = STATE
+073800         MOVE "STATE"                   TO C100-AUD-FIELD-NAME
+073900         MOVE C100-SAVED-STATE          TO C100-AUD-OLD-VALUE
+074000         MOVE STATE                     TO C100-AUD-NEW-VALUE
+074100         PERFORM 2700-WRITE-AUDIT-RECORD
+074200             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+074300     END-IF.
+074400
+074500     IF C100-SAVED-ZIP-CODE NOT = ZIP-CODE
+074600         MOVE "ZIP-CODE"                TO C100-AUD-FIELD-NAME
+074700         MOVE C100-SAVED-ZIP-CODE       TO C100-AUD-OLD-VALUE
+074800         MOVE ZIP-CODE                  TO C100-AUD-NEW-VALUE
+074900         PERFORM 2700-WRITE-AUDIT-RECORD
+075000             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+075100     END-IF.
+075200
+075300     IF C100-SAVED-CUST-PHONE NOT = CUST-PHONE
+075400         MOVE "CUST-PHONE"              TO C100-AUD-FIELD-NAME
+075500         MOVE C100-SAVED-CUST-PHONE     TO C100-AUD-OLD-VALUE
+075600         MOVE CUST-PHONE                TO C100-AUD-NEW-VALUE
+075700         PERFORM 2700-WRITE-AUDIT-RECORD
+075800             THRU 2700-WRITE-AUDIT-RECORD-EXIT
+075900     END-IF.
+076000 2500-AUDIT-CHANGED-FIELDS-EXIT.
+076100     EXIT.
+076200*****************************************************************
+076300*    2600-AUDIT-NEW-RECORD - ONE AUDIT ROW RECORDING THE ADD.
+076400*****************************************************************
+076500 2600-AUDIT-NEW-RECORD.
+076600     MOVE "RECORD ADDED"     TO C100-AUD-FIELD-NAME.
+076700     MOVE SPACES             TO C100-AUD-OLD-VALUE.
+076800     MOVE CUST-NAME          TO C100-AUD-NEW-VALUE.
+076900     PERFORM 2700-WRITE-AUDIT-RECORD
+077000         THRU 2700-WRITE-AUDIT-RECORD-EXIT.
+077100 2600-AUDIT-NEW-RECORD-EXIT.
+077200     EXIT.
+077300*****************************************************************
+077400*    2700-WRITE-AUDIT-RECORD - CALLER SETS C100-AUD-FIELD-NAME,
+077500*    C100-AUD-OLD-VALUE, AND C100-AUD-NEW-VALUE, THEN PERFORMS
+077600*    THIS PARAGRAPH TO APPEND THE ROW TO CUSTAUD.  THE SEQUENCE
+077700*    NUMBER CONTINUES FROM WHATEVER IS ALREADY ON FILE FOR THIS
+077800*    CUST-ID, SINCE CUSTOMER HISTORY SPANS MANY RUNS.
+077900*****************************************************************
+078000 2700-WRITE-AUDIT-RECORD.
+078100     PERFORM 2690-DETERMINE-NEXT-AUDIT-SEQ
+078200         THRU 2690-DETERMINE-NEXT-AUDIT-SEQ-EXIT.
+078300     ADD 1 TO C100-AUD-SEQUENCE.
+078400     MOVE CUST-ID              TO AUD-CUST-ID.
+078500     MOVE C100-AUD-SEQUENCE    TO AUD-SEQUENCE-NO.
+078600     MOVE C100-AUD-FIELD-NAME  TO AUD-FIELD-NAME.
+078700     MOVE C100-AUD-OLD-VALUE   TO AUD-OLD-VALUE.
+078800     MOVE C100-AUD-NEW-VALUE   TO AUD-NEW-VALUE.
+078900     MOVE C100-CURRENT-DATE    TO AUD-CHANGE-DATE.
+079000     ACCEPT C100-CURRENT-TIME FROM TIME.
+079100     MOVE C100-CURRENT-TIME    TO AUD-CHANGE-TIME.
+079200     MOVE C100-SOURCE-ID       TO AUD-SOURCE-ID.
+079300     WRITE CUSTOMER-AUDIT-RECORD
+079400         INVALID KEY
+079500             DISPLAY "CUST0100 - AUDIT WRITE FAILED FOR "
+079600                 CUST-ID ", STATUS " CM-CUSTAUD-STATUS
+079700     END-WRITE.
+079800 2700-WRITE-AUDIT-RECORD-EXIT.
+079900     EXIT.
+080000*****************************************************************
+080100*    2690-DETERMINE-NEXT-AUDIT-SEQ - SCANS CUSTAUD FORWARD FROM
+080200*    THE FIRST ROW ON FILE FOR CUST-ID AND REMEMBERS THE HIGHEST
+080300*    SEQUENCE NUMBER FOUND, SO A NEW ROW NEVER REUSES A KEY A
+080400*    PRIOR RUN ALREADY WROTE FOR THIS CUSTOMER.
+080500*****************************************************************
+080600 2690-DETERMINE-NEXT-AUDIT-SEQ.
+080700     MOVE ZERO    TO C100-AUD-SEQUENCE.
+080800     MOVE "N"     TO C100-AUD-SEQ-EOF-SW.
+080900     MOVE CUST-ID TO AUD-CUST-ID.
+081000     MOVE ZERO    TO AUD-SEQUENCE-NO.
+081100     START CUSTOMER-AUDIT-FILE KEY IS NOT LESS THAN AUD-KEY
+081200         INVALID KEY
+081300             MOVE "Y" TO C100-AUD-SEQ-EOF-SW
+081400     END-START.
+081500
+081600     PERFORM 2695-SCAN-FOR-HIGH-AUDIT-SEQ
+081700         THRU 2695-SCAN-FOR-HIGH-AUDIT-SEQ-EXIT
+081800         UNTIL C100-AUD-SEQ-EOF.
+081900 2690-DETERMINE-NEXT-AUDIT-SEQ-EXIT.
+082000     EXIT.
+082100*****************************************************************
+082200*    2695-SCAN-FOR-HIGH-AUDIT-SEQ
+082300*****************************************************************
+082400 2695-SCAN-FOR-HIGH-AUDIT-SEQ.
+082500     READ CUSTOMER-AUDIT-FILE NEXT RECORD
+082600         AT END
+082700             MOVE "Y" TO C100-AUD-SEQ-EOF-SW
+082800     END-READ.
+082900
+083000     IF NOT C100-AUD-SEQ-EOF
+083100         IF AUD-CUST-ID = CUST-ID
+083200             IF AUD-SEQUENCE-NO > C100-AUD-SEQUENCE
+083300                 MOVE AUD-SEQUENCE-NO TO C100-AUD-SEQUENCE
+083400             END-IF
+083500         ELSE
+083600             MOVE "Y" TO C100-AUD-SEQ-EOF-SW
+083700         END-IF
+083800     END-IF.
+083900 2695-SCAN-FOR-HIGH-AUDIT-SEQ-EXIT.
+084000     EXIT.
+084100*****************************************************************
+084200*    9000-TERMINATE
+084300*****************************************************************
+084400 9000-TERMINATE.
+084500     MOVE CTL-RUN-ID        TO CHK-RUN-ID.
+084600     MOVE C100-RESTART-CUST-ID TO CHK-LAST-CUST-ID.
+084700     IF TRN-CUST-ID NOT = SPACES
+084800         MOVE TRN-CUST-ID   TO CHK-LAST-CUST-ID
+084900     END-IF.
+085000     MOVE C100-TRANS-COUNT  TO CHK-TRANS-COUNT.
+085100     MOVE C100-CURRENT-DATE TO CHK-CHECKPOINT-DATE.
+085200     MOVE C100-CURRENT-TIME TO CHK-CHECKPOINT-TIME.
+085300     REWRITE CHECKPOINT-RECORD
+085400         INVALID KEY
+085500             WRITE CHECKPOINT-RECORD
+085600     END-REWRITE.
+085700
+085800     CLOSE TRANS-FILE
+085900           CUSTOMER-MASTER-FILE
+086000           CUSTOMER-AUDIT-FILE
+086100           CHECKPOINT-FILE
+086200           CONTROL-CARD-FILE
+086300           REJECT-REPORT-FILE.
+086400 9000-TERMINATE-EXIT.
+086500     EXIT.
