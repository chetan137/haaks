@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUST0300.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CUSTOMER SERVICES APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    CUST0300  -  ADDRESS STANDARDIZATION / VALIDATION PASS
+000900*
+001000*    READS EVERY RECORD ON THE CUSTOMER MASTER AND EDITS
+001100*    CUST-ADDRESS:
+001200*      - STATE MUST BE ONE OF THE TWO-LETTER USPS CODES ON
+001300*        STATETBL.CPY.
+001400*      - ZIP-CODE MUST BE 5 NUMERIC DIGITS, OR A 9-DIGIT
+001500*        ZIP+4 (WITH OR WITHOUT THE SEPARATING HYPHEN).
+001600*    ANY RECORD THAT FAILS EITHER EDIT IS WRITTEN TO THE
+001700*    ADDRESS EXCEPTION REPORT (ADDRRPT) WITH THE CUST-ID AND
+001800*    THE REASON, SO BAD ADDRESSES CAN BE CHASED DOWN BEFORE THE
+001900*    NEXT MAILING RUN.  THIS IS A REPORT-ONLY PASS - IT DOES
+002000*    NOT CHANGE THE MASTER.  (THE SAME EDIT RUNS INLINE IN
+002100*    CUST0100 AGAINST INCOMING MAINTENANCE TRANSACTIONS; THIS
+002200*    PROGRAM IS FOR SWEEPING WHAT IS ALREADY ON FILE.)
+002300*
+002400*    MODIFICATION HISTORY
+002500*    DATE       INIT  DESCRIPTION
+002600*    ---------- ----- ---------------------------------------
+002700*    2026-08-08 RJH   INITIAL VERSION.
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     COPY "custmsel.cpy".
+003600
+003700     SELECT ADDRESS-REPORT-FILE ASSIGN TO "ADDRRPT"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS CM-ADDRRPT-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300     COPY "custmfd.cpy".
+004400
+004500 FD  ADDRESS-REPORT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  ADDRESS-REPORT-LINE        PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 77  CM-CUSTMAST-STATUS         PIC X(02).
+005100 77  CM-ADDRRPT-STATUS          PIC X(02).
+005200
+005300     COPY "statetbl.cpy".
+005400
+005500 77  C300-MASTER-EOF-SW         PIC X(01)  VALUE "N".
+005600     88  C300-MASTER-EOF        VALUE "Y".
+005700 77  C300-EDIT-OK-SW            PIC X(01)  VALUE "Y".
+005800     88  C300-EDIT-OK           VALUE "Y".
+005900 77  C300-RECORDS-READ          PIC 9(09) COMP  VALUE ZERO.
+006000 77  C300-RECORDS-FAILED        PIC 9(09) COMP  VALUE ZERO.
+006100*---------------------------------------------------------------
+006200*    REPORT LINES
+006300*---------------------------------------------------------------
+006400 01  C300-HEADING-1.
+006500     05  FILLER  PIC X(40)
+006600         VALUE "CUST0300 - ADDRESS VALIDATION EXCEPTIONS".
+006700 01  C300-HEADING-2.
+006800     05  FILLER  PIC X(12) VALUE "CUST-ID".
+006900     05  FILLER  PIC X(26) VALUE "REASON".
+007000     05  FILLER  PIC X(20) VALUE "STATE".
+007100     05  FILLER  PIC X(10) VALUE "ZIP-CODE".
+007200 01  C300-DETAIL-LINE.
+007300     05  DT-CUST-ID      PIC X(10).
+007400     05  FILLER          PIC X(02) VALUE SPACES.
+007500     05  DT-REASON       PIC X(26).
+007600     05  FILLER          PIC X(02) VALUE SPACES.
+007700     05  DT-STATE        PIC X(02).
+007800     05  FILLER          PIC X(06) VALUE SPACES.
+007900     05  DT-ZIP-CODE     PIC X(10).
+008000 01  C300-TOTAL-LINE.
+008100     05  FILLER          PIC X(30) VALUE
+008200         "TOTAL CUSTOMER RECORDS READ : ".
+008300     05  TL-RECORDS-READ PIC ZZZ,ZZZ,ZZ9.
+008400 01  C300-TOTAL-LINE-2.
+008500     05  FILLER          PIC X(30) VALUE
+008600         "TOTAL ADDRESS EXCEPTIONS    : ".
+008700     05  TL-RECORDS-FAILED PIC ZZZ,ZZZ,ZZ9.
+008800
+008900 PROCEDURE DIVISION.
+009000*****************************************************************
+009100*    0000-MAINLINE
+009200*****************************************************************
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE
+009500         THRU 1000-INITIALIZE-EXIT.
+009600
+009700     PERFORM 2000-PROCESS-ONE-CUSTOMER
+009800         THRU 2000-PROCESS-ONE-CUSTOMER-EXIT
+009900         UNTIL C300-MASTER-EOF.
+010000
+010100     PERFORM 8000-WRITE-TOTALS
+010200         THRU 8000-WRITE-TOTALS-EXIT.
+010300
+010400     CLOSE CUSTOMER-MASTER-FILE
+010500           ADDRESS-REPORT-FILE.
+010600
+010700     STOP RUN.
+010800*****************************************************************
+010900*    1000-INITIALIZE
+011000*****************************************************************
+011100 1000-INITIALIZE.
+011200     OPEN INPUT  CUSTOMER-MASTER-FILE
+011300          OUTPUT ADDRESS-REPORT-FILE.
+011400
+011500     MOVE C300-HEADING-1 TO ADDRESS-REPORT-LINE.
+011600     WRITE ADDRESS-REPORT-LINE.
+011700     MOVE C300-HEADING-2 TO ADDRESS-REPORT-LINE.
+011800     WRITE ADDRESS-REPORT-LINE.
+011900
+012000     PERFORM 2900-READ-NEXT-CUSTOMER
+012100         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+012200 1000-INITIALIZE-EXIT.
+012300     EXIT.
+012400*****************************************************************
+012500*    2000-PROCESS-ONE-CUSTOMER
+012600*****************************************************************
+012700 2000-PROCESS-ONE-CUSTOMER.
+012800     ADD 1 TO C300-RECORDS-READ.
+012900
+013000     SEARCH ALL CM-STATE-ENTRY
+013100         AT END
+013200             MOVE CUST-ID       TO DT-CUST-ID
+013300             MOVE "INVALID STATE CODE"      TO DT-REASON
+013400             MOVE STATE         TO DT-STATE
+013500             MOVE ZIP-CODE      TO DT-ZIP-CODE
+013600             MOVE C300-DETAIL-LINE TO ADDRESS-REPORT-LINE
+013700             WRITE ADDRESS-REPORT-LINE
+013800             ADD 1 TO C300-RECORDS-FAILED
+013900         WHEN CM-STATE-ENTRY(CM-STATE-IDX) = STATE
+014000             CONTINUE
+014100     END-SEARCH.
+014200
+014300     PERFORM 2100-VALIDATE-ZIP
+014400         THRU 2100-VALIDATE-ZIP-EXIT.
+014500
+014600     PERFORM 2900-READ-NEXT-CUSTOMER
+014700         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+014800 2000-PROCESS-ONE-CUSTOMER-EXIT.
+014900     EXIT.
+015000*****************************************************************
+015100*    2100-VALIDATE-ZIP
+015200*****************************************************************
+015300 2100-VALIDATE-ZIP.
+015400     MOVE "Y" TO C300-EDIT-OK-SW.
+015500     IF ZIP-CODE(1:5) IS NOT NUMERIC
+015600         MOVE "N" TO C300-EDIT-OK-SW
+015700     ELSE
+015800         IF ZIP-CODE(6:5) = SPACES
+015900             CONTINUE
+016000         ELSE
+016100             IF ZIP-CODE(6:1) = "-"
+016200               AND ZIP-CODE(7:4) IS NUMERIC
+016300                 CONTINUE
+016400             ELSE
+016500                 IF ZIP-CODE(6:4) IS NUMERIC
+016600                   AND ZIP-CODE(10:1) = SPACE
+016700                     CONTINUE
+016800                 ELSE
+016900                     MOVE "N" TO C300-EDIT-OK-SW
+017000                 END-IF
+017100             END-IF
+017200         END-IF
+017300     END-IF.
+017400
+017500     IF NOT C300-EDIT-OK
+017600         MOVE CUST-ID      TO DT-CUST-ID
+017700         MOVE "INVALID ZIP-CODE FORMAT" TO DT-REASON
+017800         MOVE STATE        TO DT-STATE
+017900         MOVE ZIP-CODE     TO DT-ZIP-CODE
+018000         MOVE C300-DETAIL-LINE TO ADDRESS-REPORT-LINE
+018100         WRITE ADDRESS-REPORT-LINE
+018200         ADD 1 TO C300-RECORDS-FAILED
+018300     END-IF.
+018400 2100-VALIDATE-ZIP-EXIT.
+018500     EXIT.
+018600*****************************************************************
+018700*    2900-READ-NEXT-CUSTOMER
+018800*****************************************************************
+018900 2900-READ-NEXT-CUSTOMER.
+019000     READ CUSTOMER-MASTER-FILE NEXT RECORD
+019100         AT END
+019200             MOVE "Y" TO C300-MASTER-EOF-SW
+019300     END-READ.
+019400 2900-READ-NEXT-CUSTOMER-EXIT.
+019500     EXIT.
+019600*****************************************************************
+019700*    8000-WRITE-TOTALS
+019800*****************************************************************
+019900 8000-WRITE-TOTALS.
+020000     MOVE C300-RECORDS-READ   TO TL-RECORDS-READ.
+020100     MOVE C300-TOTAL-LINE TO ADDRESS-REPORT-LINE.
+020200     WRITE ADDRESS-REPORT-LINE.
+020300
+020400     MOVE C300-RECORDS-FAILED TO TL-RECORDS-FAILED.
+020500     MOVE C300-TOTAL-LINE-2 TO ADDRESS-REPORT-LINE.
+020600     WRITE ADDRESS-REPORT-LINE.
+020700 8000-WRITE-TOTALS-EXIT.
+020800     EXIT.
