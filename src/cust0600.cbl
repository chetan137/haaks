@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUST0600.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CUSTOMER SERVICES APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    CUST0600  -  CUSTOMER NAME / CITY INQUIRY
+000900*
+001000*    MOST SERVICE DESK CALLS COME IN WITH A NAME, NOT A CUST-
+001100*    ID.  THIS PROGRAM TAKES A CUST-NAME (AND, OPTIONALLY, A
+001200*    CITY TO NARROW MULTIPLE MATCHES) FROM THE CONTROL CARD,
+001300*    SEARCHES THE CUSTOMER MASTER BY ITS ALTERNATE KEY ON
+001400*    CUST-NAME (SEE CUSTMSEL.CPY), AND LISTS EVERY MATCHING
+001500*    CUST-ID AND ADDRESS.
+001600*
+001700*    CONTROL CARD (NAMPARM), ONE RECORD:
+001800*        NMP-CUST-NAME  PIC X(30)  - NAME TO SEARCH FOR
+001900*        NMP-CITY       PIC X(20)  - OPTIONAL CITY FILTER,
+002000*                                    SPACES = NO FILTER
+002100*
+002200*    MODIFICATION HISTORY
+002300*    DATE       INIT  DESCRIPTION
+002400*    ---------- ----- ---------------------------------------
+002500*    2026-08-08 RJH   INITIAL VERSION.
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     COPY "custmsel.cpy".
+003400
+003500     SELECT CONTROL-CARD-FILE ASSIGN TO "NAMPARM"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS CM-NAMPARM-STATUS.
+003800
+003900     SELECT INQUIRY-REPORT-FILE ASSIGN TO "NAMRPT"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS CM-NAMRPT-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500     COPY "custmfd.cpy".
+004600
+004700 FD  CONTROL-CARD-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  CONTROL-CARD-RECORD.
+005000     05  NMP-CUST-NAME          PIC X(30).
+005100     05  NMP-CITY               PIC X(20).
+005200     05  FILLER                 PIC X(30).
+005300
+005400 FD  INQUIRY-REPORT-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600 01  INQUIRY-REPORT-LINE        PIC X(132).
+005700
+005800 WORKING-STORAGE SECTION.
+005900 77  CM-CUSTMAST-STATUS         PIC X(02).
+006000 77  CM-NAMPARM-STATUS          PIC X(02).
+006100 77  CM-NAMRPT-STATUS           PIC X(02).
+006200
+006300 77  C600-REQUESTED-NAME        PIC X(30)  VALUE SPACES.
+006400 77  C600-REQUESTED-CITY        PIC X(20)  VALUE SPACES.
+006500 77  C600-MASTER-EOF-SW         PIC X(01)  VALUE "N".
+006600     88  C600-MASTER-EOF        VALUE "Y".
+006700 77  C600-FOUND-ANY-SW          PIC X(01)  VALUE "N".
+006800     88  C600-FOUND-ANY         VALUE "Y".
+006900 77  C600-MATCH-COUNT           PIC 9(09) COMP  VALUE ZERO.
+007000*---------------------------------------------------------------
+007100*    REPORT LINES
+007200*---------------------------------------------------------------
+007300 01  C600-HEADING-1.
+007400     05  FILLER  PIC X(30)
+007500         VALUE "CUST0600 - CUSTOMER NAME/CITY ".
+007600     05  FILLER  PIC X(09) VALUE "INQUIRY".
+007700 01  C600-HEADING-2.
+007800     05  FILLER  PIC X(12) VALUE "SEARCH NAME:".
+007900     05  HD-NAME       PIC X(30).
+008000     05  FILLER        PIC X(02) VALUE SPACES.
+008100     05  FILLER  PIC X(08) VALUE "CITY:".
+008200     05  HD-CITY       PIC X(20).
+008300 01  C600-DETAIL-LINE.
+008400     05  DT-CUST-ID      PIC X(10).
+008500     05  FILLER          PIC X(02) VALUE SPACES.
+008600     05  DT-CUST-NAME    PIC X(30).
+008700     05  FILLER          PIC X(02) VALUE SPACES.
+008800     05  DT-STREET-ADDR  PIC X(40).
+008900     05  FILLER          PIC X(02) VALUE SPACES.
+009000     05  DT-CITY         PIC X(20).
+009100     05  FILLER          PIC X(02) VALUE SPACES.
+009200     05  DT-STATE        PIC X(02).
+009300     05  FILLER          PIC X(02) VALUE SPACES.
+009400     05  DT-ZIP-CODE     PIC X(10).
+009500 01  C600-NO-MATCH-LINE.
+009600     05  FILLER  PIC X(30)
+009700         VALUE "NO CUSTOMER MATCHED THAT NAME".
+009800
+009900 PROCEDURE DIVISION.
+010000*****************************************************************
+010100*    0000-MAINLINE
+010200*****************************************************************
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE
+010500         THRU 1000-INITIALIZE-EXIT.
+010600
+010700     IF NOT C600-MASTER-EOF
+010800         PERFORM 2000-PROCESS-ONE-MATCH
+010900             THRU 2000-PROCESS-ONE-MATCH-EXIT
+011000             UNTIL C600-MASTER-EOF
+011100                OR CUST-NAME NOT = C600-REQUESTED-NAME
+011200     END-IF.
+011300
+011400     IF NOT C600-FOUND-ANY
+011500         MOVE C600-NO-MATCH-LINE TO INQUIRY-REPORT-LINE
+011600         WRITE INQUIRY-REPORT-LINE
+011700     END-IF.
+011800
+011900     CLOSE CUSTOMER-MASTER-FILE
+012000           CONTROL-CARD-FILE
+012100           INQUIRY-REPORT-FILE.
+012200
+012300     STOP RUN.
+012400*****************************************************************
+012500*    1000-INITIALIZE
+012600*****************************************************************
+012700 1000-INITIALIZE.
+012800     OPEN INPUT  CONTROL-CARD-FILE
+012900          OUTPUT INQUIRY-REPORT-FILE.
+013000
+013100     READ CONTROL-CARD-FILE
+013200         AT END
+013300             MOVE SPACES TO NMP-CUST-NAME NMP-CITY
+013400     END-READ.
+013500
+013600     MOVE NMP-CUST-NAME TO C600-REQUESTED-NAME.
+013700     MOVE NMP-CITY      TO C600-REQUESTED-CITY.
+013800
+013900     OPEN INPUT CUSTOMER-MASTER-FILE.
+014000
+014100     MOVE NMP-CUST-NAME TO HD-NAME.
+014200     MOVE NMP-CITY      TO HD-CITY.
+014300     MOVE C600-HEADING-1 TO INQUIRY-REPORT-LINE.
+014400     WRITE INQUIRY-REPORT-LINE.
+014500     MOVE C600-HEADING-2 TO INQUIRY-REPORT-LINE.
+014600     WRITE INQUIRY-REPORT-LINE.
+014700
+014800     MOVE C600-REQUESTED-NAME TO CUST-NAME.
+014900     START CUSTOMER-MASTER-FILE KEY IS NOT LESS THAN CUST-NAME
+015000         INVALID KEY
+015100             MOVE "Y" TO C600-MASTER-EOF-SW
+015200     END-START.
+015300
+015400     IF NOT C600-MASTER-EOF
+015500         PERFORM 2900-READ-NEXT-MATCH
+015600             THRU 2900-READ-NEXT-MATCH-EXIT
+015700     END-IF.
+015800 1000-INITIALIZE-EXIT.
+015900     EXIT.
+016000*****************************************************************
+016100*    2000-PROCESS-ONE-MATCH
+016200*****************************************************************
+016300 2000-PROCESS-ONE-MATCH.
+016400     IF C600-REQUESTED-CITY = SPACES
+016500       OR CITY = C600-REQUESTED-CITY
+016600         MOVE "Y" TO C600-FOUND-ANY-SW
+016700         ADD 1 TO C600-MATCH-COUNT
+016800         MOVE CUST-ID        TO DT-CUST-ID
+016900         MOVE CUST-NAME      TO DT-CUST-NAME
+017000         MOVE STREET-ADDR    TO DT-STREET-ADDR
+017100         MOVE CITY           TO DT-CITY
+017200         MOVE STATE          TO DT-STATE
+017300         MOVE ZIP-CODE       TO DT-ZIP-CODE
+017400         MOVE C600-DETAIL-LINE TO INQUIRY-REPORT-LINE
+017500         WRITE INQUIRY-REPORT-LINE
+017600     END-IF.
+017700
+017800     PERFORM 2900-READ-NEXT-MATCH
+017900         THRU 2900-READ-NEXT-MATCH-EXIT.
+018000 2000-PROCESS-ONE-MATCH-EXIT.
+018100     EXIT.
+018200*****************************************************************
+018300*    2900-READ-NEXT-MATCH
+018400*****************************************************************
+018500 2900-READ-NEXT-MATCH.
+018600     READ CUSTOMER-MASTER-FILE NEXT RECORD
+018700         AT END
+018800             MOVE "Y" TO C600-MASTER-EOF-SW
+018900     END-READ.
+019000 2900-READ-NEXT-MATCH-EXIT.
+019100     EXIT.
