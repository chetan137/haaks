@@ -0,0 +1,362 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUST0200.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CUSTOMER SERVICES APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    CUST0200  -  DORMANT ACCOUNT SWEEP
+000900*
+001000*    READS THE CUSTOMER MASTER AND FLAGS EVERY CUST-ID WHOSE
+001100*    CUST-STATUS IS STILL "A" (ACTIVE) BUT WHOSE LAST-UPDATE-
+001200*    DATE IS OLDER THAN A PARAMETER-DRIVEN THRESHOLD (IN DAYS).
+001300*    PRODUCES A DORMANCY REPORT (DORMRPT) AND, WHEN THE CONTROL
+001400*    CARD ASKS FOR IT, REWRITES THOSE RECORDS WITH CUST-STATUS
+001500*    = "D" (DORMANT) AND STAMPS LAST-UPDATE-DATE.  EVERY STATUS
+001600*    CHANGE MADE BY THE SWEEP IS LOGGED TO THE CUSTOMER AUDIT
+001700*    HISTORY FILE (CUSTAUD) THE SAME AS A MAINTENANCE CHANGE.
+001800*
+001900*    CONTROL CARD (DORMPARM), ONE RECORD:
+002000*        DPM-THRESHOLD-DAYS  PIC 9(05)  - AGE THRESHOLD, E.G. 365
+002100*        DPM-SET-STATUS-SW   PIC X(01)  - "Y" = SET CUST-STATUS
+002200*                                         TO "D", "N" = REPORT
+002300*                                         ONLY
+002400*
+002500*    MODIFICATION HISTORY
+002600*    DATE       INIT  DESCRIPTION
+002700*    ---------- ----- ---------------------------------------
+002800*    2026-08-08 RJH   INITIAL VERSION.
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-370.
+003300 OBJECT-COMPUTER.   IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     COPY "custmsel.cpy".
+003700
+003800     COPY "custausl.cpy".
+003900
+004000     SELECT CONTROL-CARD-FILE ASSIGN TO "DORMPARM"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS CM-DORMPARM-STATUS.
+004300
+004400     SELECT DORMANCY-REPORT-FILE ASSIGN TO "DORMRPT"
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS CM-DORMRPT-STATUS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000     COPY "custmfd.cpy".
+005100
+005200     COPY "custaufd.cpy".
+005300
+005400 FD  CONTROL-CARD-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600 01  CONTROL-CARD-RECORD.
+005700     05  DPM-THRESHOLD-DAYS     PIC 9(05).
+005800     05  DPM-SET-STATUS-SW      PIC X(01).
+005900     05  FILLER                 PIC X(66).
+006000
+006100 FD  DORMANCY-REPORT-FILE
+006200     LABEL RECORDS ARE STANDARD.
+006300 01  DORMANCY-REPORT-LINE       PIC X(80).
+006400
+006500 WORKING-STORAGE SECTION.
+006600 77  CM-CUSTMAST-STATUS         PIC X(02).
+006700 77  CM-CUSTAUD-STATUS          PIC X(02).
+006800 77  CM-DORMPARM-STATUS         PIC X(02).
+006900 77  CM-DORMRPT-STATUS          PIC X(02).
+007000
+007100     COPY "custstat.cpy".
+007200
+007300 77  C200-MASTER-EOF-SW         PIC X(01)  VALUE "N".
+007400     88  C200-MASTER-EOF        VALUE "Y".
+007500 77  C200-SET-STATUS-SW         PIC X(01)  VALUE "N".
+007600     88  C200-SET-STATUS         VALUE "Y".
+007700 77  C200-THRESHOLD-DAYS        PIC 9(05)  VALUE ZERO.
+007800 77  C200-TODAY-DATE            PIC 9(08)  VALUE ZERO.
+007900 77  C200-TODAY-INTEGER         PIC 9(09)  VALUE ZERO.
+008000 77  C200-LAST-UPDATE-NUMERIC   PIC 9(08)  VALUE ZERO.
+008100 77  C200-LAST-UPDATE-INTEGER   PIC 9(09)  VALUE ZERO.
+008200 77  C200-DAYS-SINCE-UPDATE     PIC 9(09)  VALUE ZERO.
+008300 77  C200-RECORDS-READ         PIC 9(09) COMP  VALUE ZERO.
+008400 77  C200-RECORDS-FLAGGED      PIC 9(09) COMP  VALUE ZERO.
+008500 77  C200-RECORDS-SET-DORMANT  PIC 9(09) COMP  VALUE ZERO.
+008600 77  C200-AUD-SEQUENCE          PIC 9(06)  VALUE ZERO.
+008700 77  C200-AUD-SEQ-EOF-SW        PIC X(01)  VALUE "N".
+008800     88  C200-AUD-SEQ-EOF       VALUE "Y".
+008900*---------------------------------------------------------------
+009000*    REPORT LINES
+009100*---------------------------------------------------------------
+009200 01  C200-HEADING-1.
+009300     05  FILLER  PIC X(33)
+009400         VALUE "CUST0200 - DORMANT ACCOUNT SWEEP".
+009500     05  FILLER  PIC X(12) VALUE "RUN DATE: ".
+009600     05  HD-RUN-DATE   PIC X(08).
+009700 01  C200-HEADING-2.
+009800     05  FILLER  PIC X(12) VALUE "CUST-ID".
+009900     05  FILLER  PIC X(32) VALUE "CUST-NAME".
+010000     05  FILLER  PIC X(16) VALUE "LAST-UPDATE".
+010100     05  FILLER  PIC X(10) VALUE "DAYS OLD".
+010200 01  C200-DETAIL-LINE.
+010300     05  DT-CUST-ID      PIC X(10).
+010400     05  FILLER          PIC X(02) VALUE SPACES.
+010500     05  DT-CUST-NAME    PIC X(30).
+010600     05  FILLER          PIC X(02) VALUE SPACES.
+010700     05  DT-LAST-UPDATE  PIC X(08).
+010800     05  FILLER          PIC X(04) VALUE SPACES.
+010900     05  DT-DAYS-OLD     PIC ZZZ,ZZ9.
+011000     05  FILLER          PIC X(02) VALUE SPACES.
+011100     05  DT-ACTION       PIC X(16).
+011200 01  C200-TOTAL-LINE.
+011300     05  FILLER          PIC X(30) VALUE
+011400         "TOTAL CUSTOMER RECORDS READ : ".
+011500     05  TL-RECORDS-READ PIC ZZZ,ZZZ,ZZ9.
+011600 01  C200-TOTAL-LINE-2.
+011700     05  FILLER          PIC X(30) VALUE
+011800         "TOTAL FLAGGED DORMANT       : ".
+011900     05  TL-RECORDS-FLAGGED PIC ZZZ,ZZZ,ZZ9.
+012000 01  C200-TOTAL-LINE-3.
+012100     05  FILLER          PIC X(30) VALUE
+012200         "TOTAL SET TO STATUS D       : ".
+012300     05  TL-RECORDS-SET     PIC ZZZ,ZZZ,ZZ9.
+012400*---------------------------------------------------------------
+012500*    AUDIT STAGING
+012600*---------------------------------------------------------------
+012700 01  C200-AUDIT-STAGE.
+012800     05  C200-AUD-OLD-VALUE     PIC X(40).
+012900     05  C200-AUD-NEW-VALUE     PIC X(40).
+013000
+013100 PROCEDURE DIVISION.
+013200*****************************************************************
+013300*    0000-MAINLINE
+013400*****************************************************************
+013500 0000-MAINLINE.
+013600     PERFORM 1000-INITIALIZE
+013700         THRU 1000-INITIALIZE-EXIT.
+013800
+013900     PERFORM 2000-PROCESS-ONE-CUSTOMER
+014000         THRU 2000-PROCESS-ONE-CUSTOMER-EXIT
+014100         UNTIL C200-MASTER-EOF.
+014200
+014300     PERFORM 8000-WRITE-TOTALS
+014400         THRU 8000-WRITE-TOTALS-EXIT.
+014500
+014600     PERFORM 9000-TERMINATE
+014700         THRU 9000-TERMINATE-EXIT.
+014800
+014900     STOP RUN.
+015000*****************************************************************
+015100*    1000-INITIALIZE
+015200*****************************************************************
+015300 1000-INITIALIZE.
+015400     OPEN INPUT  CONTROL-CARD-FILE
+015500          OUTPUT DORMANCY-REPORT-FILE.
+015600
+015700     READ CONTROL-CARD-FILE
+015800         AT END
+015900             MOVE 365 TO DPM-THRESHOLD-DAYS
+016000             MOVE "N" TO DPM-SET-STATUS-SW
+016100     END-READ.
+016200
+016300     MOVE DPM-THRESHOLD-DAYS TO C200-THRESHOLD-DAYS.
+016400     MOVE DPM-SET-STATUS-SW  TO C200-SET-STATUS-SW.
+016500     CLOSE CONTROL-CARD-FILE.
+016600
+016700     IF C200-SET-STATUS
+016800         OPEN I-O CUSTOMER-MASTER-FILE
+016900     ELSE
+017000         OPEN INPUT CUSTOMER-MASTER-FILE
+017100     END-IF.
+017200
+017300     OPEN I-O CUSTOMER-AUDIT-FILE.
+017400     IF CM-CUSTAUD-STATUS = "35"
+017500         OPEN OUTPUT CUSTOMER-AUDIT-FILE
+017600         CLOSE CUSTOMER-AUDIT-FILE
+017700         OPEN I-O CUSTOMER-AUDIT-FILE
+017800     END-IF.
+017900
+018000     ACCEPT C200-TODAY-DATE FROM DATE YYYYMMDD.
+018100     COMPUTE C200-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE
+018200         (C200-TODAY-DATE).
+018300
+018400     MOVE C200-TODAY-DATE TO HD-RUN-DATE.
+018500     MOVE C200-HEADING-1 TO DORMANCY-REPORT-LINE.
+018600     WRITE DORMANCY-REPORT-LINE.
+018700     MOVE C200-HEADING-2 TO DORMANCY-REPORT-LINE.
+018800     WRITE DORMANCY-REPORT-LINE.
+018900
+019000     PERFORM 2900-READ-NEXT-CUSTOMER
+019100         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+019200 1000-INITIALIZE-EXIT.
+019300     EXIT.
+019400*****************************************************************
+019500*    2000-PROCESS-ONE-CUSTOMER
+019600*****************************************************************
+019700 2000-PROCESS-ONE-CUSTOMER.
+019800     ADD 1 TO C200-RECORDS-READ.
+019900
+020000     IF CUST-STATUS = "A"
+020100         MOVE LAST-UPDATE-DATE TO C200-LAST-UPDATE-NUMERIC
+020200         COMPUTE C200-LAST-UPDATE-INTEGER = FUNCTION
+020300             INTEGER-OF-DATE(C200-LAST-UPDATE-NUMERIC)
+020400         COMPUTE C200-DAYS-SINCE-UPDATE =
+020500             C200-TODAY-INTEGER - C200-LAST-UPDATE-INTEGER
+020600         IF C200-DAYS-SINCE-UPDATE > C200-THRESHOLD-DAYS
+020700             PERFORM 2100-FLAG-DORMANT-ACCOUNT
+020800                 THRU 2100-FLAG-DORMANT-ACCOUNT-EXIT
+020900         END-IF
+021000     END-IF.
+021100
+021200     PERFORM 2900-READ-NEXT-CUSTOMER
+021300         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+021400 2000-PROCESS-ONE-CUSTOMER-EXIT.
+021500     EXIT.
+021600*****************************************************************
+021700*    2100-FLAG-DORMANT-ACCOUNT
+021800*****************************************************************
+021900 2100-FLAG-DORMANT-ACCOUNT.
+022000     ADD 1 TO C200-RECORDS-FLAGGED.
+022100     MOVE CUST-ID         TO DT-CUST-ID.
+022200     MOVE CUST-NAME       TO DT-CUST-NAME.
+022300     MOVE LAST-UPDATE-DATE TO DT-LAST-UPDATE.
+022400     MOVE C200-DAYS-SINCE-UPDATE TO DT-DAYS-OLD.
+022500
+022600     IF C200-SET-STATUS
+022700         MOVE "SET TO DORMANT" TO DT-ACTION
+022800     ELSE
+022900         MOVE "REPORTED ONLY"  TO DT-ACTION
+023000     END-IF.
+023100
+023200     MOVE C200-DETAIL-LINE TO DORMANCY-REPORT-LINE.
+023300     WRITE DORMANCY-REPORT-LINE.
+023400
+023500     IF C200-SET-STATUS
+023600         PERFORM 2200-SET-DORMANT-STATUS
+023700             THRU 2200-SET-DORMANT-STATUS-EXIT
+023800     END-IF.
+023900 2100-FLAG-DORMANT-ACCOUNT-EXIT.
+024000     EXIT.
+024100*****************************************************************
+024200*    2200-SET-DORMANT-STATUS - REWRITES THE MASTER AND LOGS THE
+024300*    CHANGE TO THE AUDIT HISTORY FILE.
+024400*****************************************************************
+024500 2200-SET-DORMANT-STATUS.
+024600     MOVE CUST-STATUS TO C200-AUD-OLD-VALUE.
+024700     MOVE "D"          TO CUST-STATUS.
+024800     MOVE CUST-STATUS TO C200-AUD-NEW-VALUE.
+024900     MOVE C200-TODAY-DATE TO LAST-UPDATE-DATE.
+025000
+025100     REWRITE CUSTOMER-RECORD
+025200         INVALID KEY
+025300             DISPLAY "CUST0200 - REWRITE FAILED FOR "
+025400                 CUST-ID ", STATUS " CM-CUSTMAST-STATUS
+025500         NOT INVALID KEY
+025600             ADD 1 TO C200-RECORDS-SET-DORMANT
+025700             PERFORM 2210-WRITE-AUDIT-RECORD
+025800                 THRU 2210-WRITE-AUDIT-RECORD-EXIT
+025900     END-REWRITE.
+026000 2200-SET-DORMANT-STATUS-EXIT.
+026100     EXIT.
+026200*****************************************************************
+026300*    2210-WRITE-AUDIT-RECORD - THE SEQUENCE NUMBER CONTINUES
+026400*    FROM WHATEVER IS ALREADY ON FILE FOR THIS CUST-ID, SINCE
+026500*    CUSTOMER HISTORY SPANS MANY RUNS.
+026600*****************************************************************
+026700 2210-WRITE-AUDIT-RECORD.
+026800     PERFORM 2290-DETERMINE-NEXT-AUDIT-SEQ
+026900         THRU 2290-DETERMINE-NEXT-AUDIT-SEQ-EXIT.
+027000     ADD 1 TO C200-AUD-SEQUENCE.
+027100     MOVE CUST-ID              TO AUD-CUST-ID.
+027200     MOVE C200-AUD-SEQUENCE    TO AUD-SEQUENCE-NO.
+027300     MOVE "CUST-STATUS"        TO AUD-FIELD-NAME.
+027400     MOVE C200-AUD-OLD-VALUE   TO AUD-OLD-VALUE.
+027500     MOVE C200-AUD-NEW-VALUE   TO AUD-NEW-VALUE.
+027600     MOVE C200-TODAY-DATE      TO AUD-CHANGE-DATE.
+027700     ACCEPT AUD-CHANGE-TIME FROM TIME.
+027800     MOVE "CUST0200"           TO AUD-SOURCE-ID.
+027900     WRITE CUSTOMER-AUDIT-RECORD
+028000         INVALID KEY
+028100             DISPLAY "CUST0200 - AUDIT WRITE FAILED FOR "
+028200                 CUST-ID ", STATUS " CM-CUSTAUD-STATUS
+028300     END-WRITE.
+028400 2210-WRITE-AUDIT-RECORD-EXIT.
+028500     EXIT.
+028600*****************************************************************
+028700*    2290-DETERMINE-NEXT-AUDIT-SEQ - SCANS CUSTAUD FORWARD FROM
+028800*    THE FIRST ROW ON FILE FOR CUST-ID AND REMEMBERS THE HIGHEST
+028900*    SEQUENCE NUMBER FOUND, SO A NEW ROW NEVER REUSES A KEY A
+029000*    PRIOR RUN ALREADY WROTE FOR THIS CUSTOMER.
+029100*****************************************************************
+029200 2290-DETERMINE-NEXT-AUDIT-SEQ.
+029300     MOVE ZERO    TO C200-AUD-SEQUENCE.
+029400     MOVE "N"     TO C200-AUD-SEQ-EOF-SW.
+029500     MOVE CUST-ID TO AUD-CUST-ID.
+029600     MOVE ZERO    TO AUD-SEQUENCE-NO.
+029700     START CUSTOMER-AUDIT-FILE KEY IS NOT LESS THAN AUD-KEY
+029800         INVALID KEY
+029900             MOVE "Y" TO C200-AUD-SEQ-EOF-SW
+030000     END-START.
+030100
+030200     PERFORM 2295-SCAN-FOR-HIGH-AUDIT-SEQ
+030300         THRU 2295-SCAN-FOR-HIGH-AUDIT-SEQ-EXIT
+030400         UNTIL C200-AUD-SEQ-EOF.
+030500 2290-DETERMINE-NEXT-AUDIT-SEQ-EXIT.
+030600     EXIT.
+030700*****************************************************************
+030800*    2295-SCAN-FOR-HIGH-AUDIT-SEQ
+030900*****************************************************************
+031000 2295-SCAN-FOR-HIGH-AUDIT-SEQ.
+031100     READ CUSTOMER-AUDIT-FILE NEXT RECORD
+031200         AT END
+031300             MOVE "Y" TO C200-AUD-SEQ-EOF-SW
+031400     END-READ.
+031500
+031600     IF NOT C200-AUD-SEQ-EOF
+031700         IF AUD-CUST-ID = CUST-ID
+031800             IF AUD-SEQUENCE-NO > C200-AUD-SEQUENCE
+031900                 MOVE AUD-SEQUENCE-NO TO C200-AUD-SEQUENCE
+032000             END-IF
+032100         ELSE
+032200             MOVE "Y" TO C200-AUD-SEQ-EOF-SW
+032300         END-IF
+032400     END-IF.
+032500 2295-SCAN-FOR-HIGH-AUDIT-SEQ-EXIT.
+032600     EXIT.
+032700*****************************************************************
+032800*    2900-READ-NEXT-CUSTOMER
+032900*****************************************************************
+033000 2900-READ-NEXT-CUSTOMER.
+033100     READ CUSTOMER-MASTER-FILE NEXT RECORD
+033200         AT END
+033300             MOVE "Y" TO C200-MASTER-EOF-SW
+033400     END-READ.
+033500 2900-READ-NEXT-CUSTOMER-EXIT.
+033600     EXIT.
+033700*****************************************************************
+033800*    8000-WRITE-TOTALS
+033900*****************************************************************
+034000 8000-WRITE-TOTALS.
+034100     MOVE C200-RECORDS-READ     TO TL-RECORDS-READ.
+034200     MOVE C200-TOTAL-LINE TO DORMANCY-REPORT-LINE.
+034300     WRITE DORMANCY-REPORT-LINE.
+034400
+034500     MOVE C200-RECORDS-FLAGGED  TO TL-RECORDS-FLAGGED.
+034600     MOVE C200-TOTAL-LINE-2 TO DORMANCY-REPORT-LINE.
+034700     WRITE DORMANCY-REPORT-LINE.
+034800
+034900     MOVE C200-RECORDS-SET-DORMANT TO TL-RECORDS-SET.
+035000     MOVE C200-TOTAL-LINE-3 TO DORMANCY-REPORT-LINE.
+035100     WRITE DORMANCY-REPORT-LINE.
+035200 8000-WRITE-TOTALS-EXIT.
+035300     EXIT.
+035400*****************************************************************
+035500*    9000-TERMINATE
+035600*****************************************************************
+035700 9000-TERMINATE.
+035800     CLOSE CUSTOMER-MASTER-FILE
+035900           CUSTOMER-AUDIT-FILE
+036000           DORMANCY-REPORT-FILE.
+036100 9000-TERMINATE-EXIT.
+036200     EXIT.
