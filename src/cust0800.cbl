@@ -0,0 +1,345 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CUST0800.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CUSTOMER SERVICES APPLICATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    CUST0800  -  CREDIT LIMIT HOLD / RELEASE SWEEP
+000900*
+001000*    COMPARES EVERY CUSTOMER'S CUST-BALANCE AGAINST ITS
+001100*    CUST-CREDIT-LIMIT (DATA/SAMPLE.CPY):
+001200*      - AN ACTIVE ACCOUNT (CUST-STATUS = "A") OVER ITS LIMIT
+001300*        IS PUT ON HOLD (CUST-STATUS SET TO THE HOLD CODE,
+001400*        CUSTSTAT.CPY).
+001500*      - A HELD ACCOUNT (CUST-STATUS = HOLD CODE) BACK WITHIN
+001600*        ITS LIMIT IS RELEASED (CUST-STATUS SET BACK TO "A").
+001700*    A CUST-CREDIT-LIMIT OF ZERO MEANS NO LIMIT IS ON FILE FOR
+001800*    THAT CUSTOMER YET, SO THE ACCOUNT IS LEFT ALONE EITHER WAY
+001900*    UNTIL CREDIT ASSIGNS ONE.  EVERY STATUS CHANGE IS WRITTEN
+002000*    TO CUSTAUD (SAME AS ANY OTHER CUST-STATUS CHANGE) AND
+002100*    LISTED ON THE HOLD REPORT (HOLDRPT) SO CREDIT ONLY HAS TO
+002200*    REVIEW WHAT MOVED TODAY INSTEAD OF THE WHOLE FILE.
+002300*
+002400*    MODIFICATION HISTORY
+002500*    DATE       INIT  DESCRIPTION
+002600*    ---------- ----- ---------------------------------------
+002700*    2026-08-08 RJH   INITIAL VERSION.
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     COPY "custmsel.cpy".
+003600
+003700     COPY "custausl.cpy".
+003800
+003900     SELECT HOLD-REPORT-FILE ASSIGN TO "HOLDRPT"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS CM-HOLDRPT-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500     COPY "custmfd.cpy".
+004600
+004700     COPY "custaufd.cpy".
+004800
+004900 FD  HOLD-REPORT-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  HOLD-REPORT-LINE           PIC X(100).
+005200
+005300 WORKING-STORAGE SECTION.
+005400 77  CM-CUSTMAST-STATUS         PIC X(02).
+005500 77  CM-CUSTAUD-STATUS          PIC X(02).
+005600 77  CM-HOLDRPT-STATUS          PIC X(02).
+005700
+005800     COPY "custstat.cpy".
+005900
+006000 77  C800-MASTER-EOF-SW         PIC X(01)  VALUE "N".
+006100     88  C800-MASTER-EOF        VALUE "Y".
+006200 77  C800-AUD-SEQUENCE          PIC 9(06)  VALUE ZERO.
+006300 77  C800-AUD-SEQ-EOF-SW        PIC X(01)  VALUE "N".
+006400     88  C800-AUD-SEQ-EOF       VALUE "Y".
+006500 77  C800-CURRENT-DATE          PIC X(08)  VALUE SPACES.
+006600 77  C800-RECORDS-READ          PIC 9(09) COMP  VALUE ZERO.
+006700 77  C800-RECORDS-HELD          PIC 9(09) COMP  VALUE ZERO.
+006800 77  C800-RECORDS-RELEASED      PIC 9(09) COMP  VALUE ZERO.
+006900 77  C800-OLD-STATUS-DISPLAY    PIC X(01)  VALUE SPACES.
+007000 77  C800-NEW-STATUS-DISPLAY    PIC X(01)  VALUE SPACES.
+007050 77  C800-AUD-REASON            PIC X(14)  VALUE SPACES.
+007100 77  C800-BALANCE-DISPLAY       PIC -9(08).99.
+007200 77  C800-LIMIT-DISPLAY         PIC -9(08).99.
+007300*---------------------------------------------------------------
+007400*    REPORT LINES
+007500*---------------------------------------------------------------
+007600 01  C800-HEADING-1.
+007700     05  FILLER  PIC X(38)
+007800         VALUE "CUST0800 - CREDIT LIMIT HOLD/RELEASE".
+007900     05  FILLER  PIC X(11) VALUE "RUN DATE: ".
+008000     05  HD-RUN-DATE   PIC X(08).
+008100 01  C800-HEADING-2.
+008200     05  FILLER  PIC X(12) VALUE "CUST-ID".
+008300     05  FILLER  PIC X(16) VALUE "ACTION".
+008400     05  FILLER  PIC X(14) VALUE "OLD STATUS".
+008500     05  FILLER  PIC X(14) VALUE "NEW STATUS".
+008600     05  FILLER  PIC X(16) VALUE "BALANCE".
+008700     05  FILLER  PIC X(16) VALUE "CREDIT LIMIT".
+008800 01  C800-DETAIL-LINE.
+008900     05  DT-CUST-ID      PIC X(10).
+009000     05  FILLER          PIC X(02) VALUE SPACES.
+009100     05  DT-ACTION       PIC X(14).
+009200     05  FILLER          PIC X(02) VALUE SPACES.
+009300     05  DT-OLD-STATUS   PIC X(01).
+009400     05  FILLER          PIC X(13) VALUE SPACES.
+009500     05  DT-NEW-STATUS   PIC X(01).
+009600     05  FILLER          PIC X(13) VALUE SPACES.
+009700     05  DT-BALANCE      PIC -Z,ZZZ,ZZ9.99.
+009800     05  FILLER          PIC X(02) VALUE SPACES.
+009900     05  DT-LIMIT        PIC -Z,ZZZ,ZZ9.99.
+010000 01  C800-TOTAL-LINE-1.
+010100     05  FILLER          PIC X(30) VALUE
+010200         "TOTAL CUSTOMER RECORDS READ : ".
+010300     05  TL-RECORDS-READ PIC ZZZ,ZZZ,ZZ9.
+010400 01  C800-TOTAL-LINE-2.
+010500     05  FILLER          PIC X(30) VALUE
+010600         "TOTAL ACCOUNTS PUT ON HOLD  : ".
+010700     05  TL-RECORDS-HELD PIC ZZZ,ZZZ,ZZ9.
+010800 01  C800-TOTAL-LINE-3.
+010900     05  FILLER          PIC X(30) VALUE
+011000         "TOTAL ACCOUNTS RELEASED     : ".
+011100     05  TL-RECORDS-RELEASED PIC ZZZ,ZZZ,ZZ9.
+011200
+011300 PROCEDURE DIVISION.
+011400*****************************************************************
+011500*    0000-MAINLINE
+011600*****************************************************************
+011700 0000-MAINLINE.
+011800     PERFORM 1000-INITIALIZE
+011900         THRU 1000-INITIALIZE-EXIT.
+012000
+012100     PERFORM 2000-PROCESS-ONE-CUSTOMER
+012200         THRU 2000-PROCESS-ONE-CUSTOMER-EXIT
+012300         UNTIL C800-MASTER-EOF.
+012400
+012500     PERFORM 8000-WRITE-TOTALS
+012600         THRU 8000-WRITE-TOTALS-EXIT.
+012700
+012800     CLOSE CUSTOMER-MASTER-FILE
+012900           CUSTOMER-AUDIT-FILE
+013000           HOLD-REPORT-FILE.
+013100
+013200     STOP RUN.
+013300*****************************************************************
+013400*    1000-INITIALIZE
+013500*****************************************************************
+013600 1000-INITIALIZE.
+013700     ACCEPT C800-CURRENT-DATE FROM DATE YYYYMMDD.
+013800
+013900     OPEN I-O CUSTOMER-MASTER-FILE.
+014000     IF CM-CUSTMAST-STATUS = "35"
+014100         OPEN OUTPUT CUSTOMER-MASTER-FILE
+014200         CLOSE CUSTOMER-MASTER-FILE
+014300         OPEN I-O CUSTOMER-MASTER-FILE
+014400     END-IF.
+014500
+014600     OPEN I-O CUSTOMER-AUDIT-FILE.
+014700     IF CM-CUSTAUD-STATUS = "35"
+014800         OPEN OUTPUT CUSTOMER-AUDIT-FILE
+014900         CLOSE CUSTOMER-AUDIT-FILE
+015000         OPEN I-O CUSTOMER-AUDIT-FILE
+015100     END-IF.
+015200
+015300     OPEN OUTPUT HOLD-REPORT-FILE.
+015400
+015500     MOVE C800-CURRENT-DATE TO HD-RUN-DATE.
+015600     MOVE C800-HEADING-1 TO HOLD-REPORT-LINE.
+015700     WRITE HOLD-REPORT-LINE.
+015800     MOVE C800-HEADING-2 TO HOLD-REPORT-LINE.
+015900     WRITE HOLD-REPORT-LINE.
+016000
+016100     PERFORM 2900-READ-NEXT-CUSTOMER
+016200         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+016300 1000-INITIALIZE-EXIT.
+016400     EXIT.
+016500*****************************************************************
+016600*    2000-PROCESS-ONE-CUSTOMER
+016700*****************************************************************
+016800 2000-PROCESS-ONE-CUSTOMER.
+016900     ADD 1 TO C800-RECORDS-READ.
+016950     MOVE CUST-STATUS TO CM-CUST-STATUS-CHECK.
+017000
+017100     IF CUST-CREDIT-LIMIT NOT = ZERO
+017200         IF CM-STATUS-ACTIVE
+017300           AND CUST-BALANCE > CUST-CREDIT-LIMIT
+017400             PERFORM 2100-HOLD-ACCOUNT
+017500                 THRU 2100-HOLD-ACCOUNT-EXIT
+017600         ELSE
+017700             IF CM-STATUS-HOLD
+017800               AND CUST-BALANCE NOT > CUST-CREDIT-LIMIT
+017900                 PERFORM 2200-RELEASE-ACCOUNT
+018000                     THRU 2200-RELEASE-ACCOUNT-EXIT
+018100             END-IF
+018200         END-IF
+018300     END-IF.
+018400
+018500     PERFORM 2900-READ-NEXT-CUSTOMER
+018600         THRU 2900-READ-NEXT-CUSTOMER-EXIT.
+018700 2000-PROCESS-ONE-CUSTOMER-EXIT.
+018800     EXIT.
+018900*****************************************************************
+019000*    2100-HOLD-ACCOUNT
+019100*****************************************************************
+019200 2100-HOLD-ACCOUNT.
+019300     MOVE CUST-STATUS TO C800-OLD-STATUS-DISPLAY.
+019500     MOVE "H"         TO CUST-STATUS.
+019600     MOVE C800-CURRENT-DATE TO LAST-UPDATE-DATE.
+019700     MOVE CUST-STATUS TO C800-NEW-STATUS-DISPLAY.
+019800
+019900     REWRITE CUSTOMER-RECORD
+020000         INVALID KEY
+020100             DISPLAY "CUST0800 - REWRITE FAILED FOR "
+020200                 CUST-ID ", STATUS " CM-CUSTMAST-STATUS
+020300         NOT INVALID KEY
+020400             MOVE "PUT ON HOLD"   TO C800-AUD-REASON
+020500             PERFORM 2700-WRITE-AUDIT-RECORD
+020600                 THRU 2700-WRITE-AUDIT-RECORD-EXIT
+020700             PERFORM 2800-WRITE-HOLD-LINE
+020800                 THRU 2800-WRITE-HOLD-LINE-EXIT
+020900             ADD 1 TO C800-RECORDS-HELD
+021000     END-REWRITE.
+021100 2100-HOLD-ACCOUNT-EXIT.
+021200     EXIT.
+021300*****************************************************************
+021400*    2200-RELEASE-ACCOUNT
+021500*****************************************************************
+021600 2200-RELEASE-ACCOUNT.
+021700     MOVE CUST-STATUS TO C800-OLD-STATUS-DISPLAY.
+021800     MOVE "A"         TO CUST-STATUS.
+021900     MOVE C800-CURRENT-DATE TO LAST-UPDATE-DATE.
+022000     MOVE CUST-STATUS TO C800-NEW-STATUS-DISPLAY.
+022100
+022200     REWRITE CUSTOMER-RECORD
+022300         INVALID KEY
+022400             DISPLAY "CUST0800 - REWRITE FAILED FOR "
+022500                 CUST-ID ", STATUS " CM-CUSTMAST-STATUS
+022600         NOT INVALID KEY
+022700             MOVE "RELEASED"      TO C800-AUD-REASON
+022800             PERFORM 2700-WRITE-AUDIT-RECORD
+022900                 THRU 2700-WRITE-AUDIT-RECORD-EXIT
+023000             PERFORM 2800-WRITE-HOLD-LINE
+023100                 THRU 2800-WRITE-HOLD-LINE-EXIT
+023200             ADD 1 TO C800-RECORDS-RELEASED
+023300     END-REWRITE.
+023400 2200-RELEASE-ACCOUNT-EXIT.
+023500     EXIT.
+023600*****************************************************************
+023700*    2700-WRITE-AUDIT-RECORD - THE SEQUENCE NUMBER CONTINUES
+023800*    FROM WHATEVER IS ALREADY ON FILE FOR THIS CUST-ID, SINCE
+023900*    CUSTOMER HISTORY SPANS MANY RUNS.  CALLER SETS
+024000*    C800-AUD-REASON BEFORE PERFORMING THIS PARAGRAPH.
+024100*****************************************************************
+024200 2700-WRITE-AUDIT-RECORD.
+024300     PERFORM 2790-DETERMINE-NEXT-AUDIT-SEQ
+024400         THRU 2790-DETERMINE-NEXT-AUDIT-SEQ-EXIT.
+024500     ADD 1 TO C800-AUD-SEQUENCE.
+024600     MOVE CUST-ID              TO AUD-CUST-ID.
+024700     MOVE C800-AUD-SEQUENCE    TO AUD-SEQUENCE-NO.
+024800     MOVE "CUST-STATUS"        TO AUD-FIELD-NAME.
+024900     MOVE C800-OLD-STATUS-DISPLAY TO AUD-OLD-VALUE.
+025000     MOVE C800-NEW-STATUS-DISPLAY TO AUD-NEW-VALUE.
+025100     MOVE C800-CURRENT-DATE    TO AUD-CHANGE-DATE.
+025200     ACCEPT AUD-CHANGE-TIME FROM TIME.
+025300     MOVE "CUST0800"           TO AUD-SOURCE-ID.
+025400     WRITE CUSTOMER-AUDIT-RECORD
+025500         INVALID KEY
+025600             DISPLAY "CUST0800 - AUDIT WRITE FAILED FOR "
+025700                 CUST-ID ", STATUS " CM-CUSTAUD-STATUS
+025800     END-WRITE.
+025900 2700-WRITE-AUDIT-RECORD-EXIT.
+026000     EXIT.
+026100*****************************************************************
+026200*    2790-DETERMINE-NEXT-AUDIT-SEQ - SCANS CUSTAUD FORWARD FROM
+026300*    THE FIRST ROW ON FILE FOR CUST-ID AND REMEMBERS THE HIGHEST
+026400*    SEQUENCE NUMBER FOUND, SO A NEW ROW NEVER REUSES A KEY A
+026500*    PRIOR RUN ALREADY WROTE FOR THIS CUSTOMER.
+026600*****************************************************************
+026700 2790-DETERMINE-NEXT-AUDIT-SEQ.
+026800     MOVE ZERO    TO C800-AUD-SEQUENCE.
+026900     MOVE "N"     TO C800-AUD-SEQ-EOF-SW.
+027000     MOVE CUST-ID TO AUD-CUST-ID.
+027100     MOVE ZERO    TO AUD-SEQUENCE-NO.
+027200     START CUSTOMER-AUDIT-FILE KEY IS NOT LESS THAN AUD-KEY
+027300         INVALID KEY
+027400             MOVE "Y" TO C800-AUD-SEQ-EOF-SW
+027500     END-START.
+027600
+027700     PERFORM 2795-SCAN-FOR-HIGH-AUDIT-SEQ
+027800         THRU 2795-SCAN-FOR-HIGH-AUDIT-SEQ-EXIT
+027900         UNTIL C800-AUD-SEQ-EOF.
+028000 2790-DETERMINE-NEXT-AUDIT-SEQ-EXIT.
+028100     EXIT.
+028200*****************************************************************
+028300*    2795-SCAN-FOR-HIGH-AUDIT-SEQ
+028400*****************************************************************
+028500 2795-SCAN-FOR-HIGH-AUDIT-SEQ.
+028600     READ CUSTOMER-AUDIT-FILE NEXT RECORD
+028700         AT END
+028800             MOVE "Y" TO C800-AUD-SEQ-EOF-SW
+028900     END-READ.
+029000
+029100     IF NOT C800-AUD-SEQ-EOF
+029200         IF AUD-CUST-ID = CUST-ID
+029300             IF AUD-SEQUENCE-NO > C800-AUD-SEQUENCE
+029400                 MOVE AUD-SEQUENCE-NO TO C800-AUD-SEQUENCE
+029500             END-IF
+029600         ELSE
+029700             MOVE "Y" TO C800-AUD-SEQ-EOF-SW
+029800         END-IF
+029900     END-IF.
+030000 2795-SCAN-FOR-HIGH-AUDIT-SEQ-EXIT.
+030100     EXIT.
+030200*****************************************************************
+030300*    2800-WRITE-HOLD-LINE
+030400*****************************************************************
+030500 2800-WRITE-HOLD-LINE.
+030600     MOVE CUST-ID   TO DT-CUST-ID.
+030700     MOVE C800-AUD-REASON TO DT-ACTION.
+030800     MOVE C800-OLD-STATUS-DISPLAY TO DT-OLD-STATUS.
+030900     MOVE C800-NEW-STATUS-DISPLAY TO DT-NEW-STATUS.
+031000     MOVE CUST-BALANCE      TO C800-BALANCE-DISPLAY.
+031100     MOVE C800-BALANCE-DISPLAY TO DT-BALANCE.
+031200     MOVE CUST-CREDIT-LIMIT TO C800-LIMIT-DISPLAY.
+031300     MOVE C800-LIMIT-DISPLAY TO DT-LIMIT.
+031400     MOVE C800-DETAIL-LINE TO HOLD-REPORT-LINE.
+031500     WRITE HOLD-REPORT-LINE.
+031600 2800-WRITE-HOLD-LINE-EXIT.
+031700     EXIT.
+031800*****************************************************************
+031900*    2900-READ-NEXT-CUSTOMER
+032000*****************************************************************
+032100 2900-READ-NEXT-CUSTOMER.
+032200     READ CUSTOMER-MASTER-FILE NEXT RECORD
+032300         AT END
+032400             MOVE "Y" TO C800-MASTER-EOF-SW
+032500     END-READ.
+032600 2900-READ-NEXT-CUSTOMER-EXIT.
+032700     EXIT.
+032800*****************************************************************
+032900*    8000-WRITE-TOTALS
+033000*****************************************************************
+033100 8000-WRITE-TOTALS.
+033200     MOVE C800-RECORDS-READ     TO TL-RECORDS-READ.
+033300     MOVE C800-TOTAL-LINE-1 TO HOLD-REPORT-LINE.
+033400     WRITE HOLD-REPORT-LINE.
+033500
+033600     MOVE C800-RECORDS-HELD     TO TL-RECORDS-HELD.
+033700     MOVE C800-TOTAL-LINE-2 TO HOLD-REPORT-LINE.
+033800     WRITE HOLD-REPORT-LINE.
+033900
+034000     MOVE C800-RECORDS-RELEASED TO TL-RECORDS-RELEASED.
+034100     MOVE C800-TOTAL-LINE-3 TO HOLD-REPORT-LINE.
+034200     WRITE HOLD-REPORT-LINE.
+034300 8000-WRITE-TOTALS-EXIT.
+034400     EXIT.
